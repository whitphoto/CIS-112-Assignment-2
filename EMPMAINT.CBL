@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empmaint.
+      ******************************************************
+      * This program applies a transaction file of A/C/D    *
+      * (Add/Change/Delete) codes against Employee-Number-in *
+      * to the current Employee-Data master, building the   *
+      * next period's Employee-Data file. Both the master   *
+      * (INPUT.TXT) and the transactions are sorted into    *
+      * employee-number order before the match-merge runs,  *
+      * since neither file is guaranteed to arrive already  *
+      * in that order. Every transaction applied (or        *
+      * rejected) is written to a transaction log so the    *
+      * run can be audited.                                 *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Old-Master assign to "INPUT.TXT"
+                  organization is line sequential
+                  file status is Ws-Old-Master-Status.
+           SELECT Sort-Old-Work assign to "OLDWORK.TMP".
+           SELECT Sorted-Old-Master assign to "OLDSRT.TMP"
+                  organization is line sequential.
+           SELECT Trans-File assign to "TRANS.TXT"
+                  organization is line sequential
+                  file status is Ws-Trans-File-Status.
+           SELECT Sort-Trans-Work assign to "TRANSWRK.TMP".
+           SELECT Sorted-Trans assign to "TRANSSRT.TMP"
+                  organization is line sequential.
+           SELECT New-Master assign to "NEWINPUT.TXT"
+                  organization is line sequential.
+           SELECT Trans-Log assign to "TRANSLOG.TXT"
+                  organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  Old-Master.
+       01  Raw-Old-Master-Record.
+           05 Raw-Old-Employee-No      pic x(5).
+           05 Raw-Old-Employee-Name    pic x(20).
+           05 FILLER                   pic x(4).
+           05 Raw-Old-Annual-Salary    pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Raw-Old-Union-Dues       pic 999v99.
+           05 Raw-Old-Insurance        pic 999v99.
+           05 Raw-Old-Department       pic x(4).
+           05 Raw-Old-Age              pic 9(2).
+           05 Raw-Old-Dependents       pic 9(1).
+           05 Raw-Old-Override-Flag    pic x(1).
+           05 Raw-Old-Override-Sal     pic 9(6).
+       SD  Sort-Old-Work.
+       01  Sort-Old-Record.
+           05 Srt-Old-Employee-No      pic x(5).
+           05 Srt-Old-Employee-Name    pic x(20).
+           05 FILLER                   pic x(4).
+           05 Srt-Old-Annual-Salary    pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Srt-Old-Union-Dues       pic 999v99.
+           05 Srt-Old-Insurance        pic 999v99.
+           05 Srt-Old-Department       pic x(4).
+           05 Srt-Old-Age              pic 9(2).
+           05 Srt-Old-Dependents       pic 9(1).
+           05 Srt-Old-Override-Flag    pic x(1).
+           05 Srt-Old-Override-Sal     pic 9(6).
+       FD  Sorted-Old-Master.
+       01  Old-Master-Record.
+           05 Old-Employee-Number-in   pic x(5).
+           05 Old-Employee-Name-in     pic x(20).
+           05 FILLER                   pic x(4).
+           05 Old-Annual-Salary        pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Old-Union-Dues           pic 999v99.
+           05 Old-Insurance            pic 999v99.
+           05 Old-Department-Code      pic x(4).
+           05 Old-Age                  pic 9(2).
+           05 Old-Dependent-Count      pic 9(1).
+           05 Old-Override-Flag        pic x(1).
+           05 Old-Override-Salary      pic 9(6).
+       FD  Trans-File.
+       01  Trans-File-Record.
+           05 Raw-Trans-Code           pic x(1).
+           05 Raw-Trans-Employee-No    pic x(5).
+           05 Raw-Trans-Employee-Name  pic x(20).
+           05 FILLER                   pic x(4).
+           05 Raw-Trans-Annual-Salary  pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Raw-Trans-Union-Dues     pic 999v99.
+           05 Raw-Trans-Insurance      pic 999v99.
+           05 Raw-Trans-Department     pic x(4).
+           05 Raw-Trans-Age            pic 9(2).
+           05 Raw-Trans-Dependents     pic 9(1).
+           05 Raw-Trans-Override-Flag  pic x(1).
+           05 Raw-Trans-Override-Sal   pic 9(6).
+       SD  Sort-Trans-Work.
+       01  Sort-Trans-Record.
+           05 Srt-Trans-Code           pic x(1).
+           05 Srt-Trans-Employee-No    pic x(5).
+           05 Srt-Trans-Employee-Name  pic x(20).
+           05 FILLER                   pic x(4).
+           05 Srt-Trans-Annual-Salary  pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Srt-Trans-Union-Dues     pic 999v99.
+           05 Srt-Trans-Insurance      pic 999v99.
+           05 Srt-Trans-Department     pic x(4).
+           05 Srt-Trans-Age            pic 9(2).
+           05 Srt-Trans-Dependents     pic 9(1).
+           05 Srt-Trans-Override-Flag  pic x(1).
+           05 Srt-Trans-Override-Sal   pic 9(6).
+       FD  Sorted-Trans.
+       01  Trans-Record.
+           05 Trans-Code               pic x(1).
+           05 Trans-Employee-No        pic x(5).
+           05 Trans-Employee-Name      pic x(20).
+           05 FILLER                   pic x(4).
+           05 Trans-Annual-Salary      pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Trans-Union-Dues         pic 999v99.
+           05 Trans-Insurance          pic 999v99.
+           05 Trans-Department         pic x(4).
+           05 Trans-Age                pic 9(2).
+           05 Trans-Dependents         pic 9(1).
+           05 Trans-Override-Flag      pic x(1).
+           05 Trans-Override-Sal       pic 9(6).
+       FD  New-Master.
+       01  New-Master-Record.
+           05 New-Employee-Number-in   pic x(5).
+           05 New-Employee-Name-in     pic x(20).
+           05 FILLER                   pic x(4).
+           05 New-Annual-Salary        pic 9(6).
+           05 FILLER                   pic x(4).
+           05 New-Union-Dues           pic 999v99.
+           05 New-Insurance            pic 999v99.
+           05 New-Department-Code      pic x(4).
+           05 New-Age                  pic 9(2).
+           05 New-Dependent-Count      pic 9(1).
+           05 New-Override-Flag        pic x(1).
+           05 New-Override-Salary      pic 9(6).
+       FD  Trans-Log.
+       01  trans-log-rec               pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 Ws-Old-Master-Status      pic xx.
+       01 Ws-Trans-File-Status      pic xx.
+       01 Ws-Old-Eof                pic x value "n".
+       01 Ws-Trans-Eof              pic x value "n".
+       01 Ws-Add-Count              pic 9(5) value 0.
+       01 Ws-Change-Count           pic 9(5) value 0.
+       01 Ws-Delete-Count           pic 9(5) value 0.
+       01 Ws-Reject-Count           pic 9(5) value 0.
+       01 log-header.
+           05 Filler                pic x(24) value spaces.
+           05 Filler                pic x(31) value
+              'EMPLOYEE MAINTENANCE TRANS LOG'.
+           05 Filler                pic x(25) value spaces.
+       01 log-detail.
+           05 Log-Code              pic x(1).
+           05 Filler                pic x(2) value spaces.
+           05 Log-Employee-No       pic x(5).
+           05 Filler                pic x(2) value spaces.
+           05 Log-Action            pic x(40).
+
+       procedure division.
+       100-MAIN.
+               perform 040-SORT-TRANSACTIONS
+               perform 045-SORT-OLD-MASTER
+               OPEN INPUT Sorted-Old-Master
+                    Sorted-Trans
+                    OUTPUT New-Master
+                    Trans-Log
+               write trans-log-rec from log-header
+               perform 110-READ-OLD-MASTER
+               perform 120-READ-TRANSACTION
+               perform until Ws-Old-Eof = "y" and Ws-Trans-Eof = "y"
+                   evaluate true
+                       when Ws-Old-Eof = "y"
+                           perform 210-PROCESS-ADD-ONLY
+                       when Ws-Trans-Eof = "y"
+                           perform 220-COPY-OLD-UNCHANGED
+                       when Trans-Employee-No < Old-Employee-Number-in
+                           perform 210-PROCESS-ADD-ONLY
+                       when Trans-Employee-No > Old-Employee-Number-in
+                           perform 220-COPY-OLD-UNCHANGED
+                       when other
+                           perform 230-PROCESS-MATCH
+                   end-evaluate
+               end-perform
+               close Sorted-Old-Master, Sorted-Trans, New-Master,
+                     Trans-Log.
+               stop run.
+
+      *************************************************
+      * SORTS THE RAW TRANSACTION FILE BY EMPLOYEE     *
+      * NUMBER SO IT CAN BE MATCHED AGAINST THE        *
+      * (NOW ALSO SORTED) MASTER.                      *
+      *************************************************
+       040-SORT-TRANSACTIONS.
+               sort Sort-Trans-Work
+                   on ascending key Srt-Trans-Employee-No
+                   using Trans-File
+                   giving Sorted-Trans
+               if Ws-Trans-File-Status not = "00"
+                   display 'TRANS.TXT NOT AVAILABLE - STATUS '
+                       Ws-Trans-File-Status
+                   stop run
+               end-if.
+
+      *************************************************
+      * SORTS THE RAW OLD MASTER FILE (INPUT.TXT) BY   *
+      * EMPLOYEE NUMBER. THE MATCH-MERGE LOGIC BELOW   *
+      * ASSUMES BOTH SIDES ARE IN EMPLOYEE-NUMBER      *
+      * ORDER, BUT INPUT.TXT IS THE ORIGINAL HAND-     *
+      * EDITED FLAT FILE WITH NO ORDERING GUARANTEE OF *
+      * ITS OWN, SO IT IS SORTED HERE THE SAME WAY      *
+      * 040-SORT-TRANSACTIONS SORTS THE TRANSACTIONS.  *
+      *************************************************
+       045-SORT-OLD-MASTER.
+               sort Sort-Old-Work
+                   on ascending key Srt-Old-Employee-No
+                   using Old-Master
+                   giving Sorted-Old-Master
+               if Ws-Old-Master-Status not = "00"
+                   display 'INPUT.TXT NOT AVAILABLE - STATUS '
+                       Ws-Old-Master-Status
+                   stop run
+               end-if.
+
+       110-READ-OLD-MASTER.
+               read Sorted-Old-Master
+                   at end
+                       move 'y' to Ws-Old-Eof
+               end-read.
+
+       120-READ-TRANSACTION.
+               read Sorted-Trans
+                   at end
+                       move 'y' to Ws-Trans-Eof
+               end-read.
+
+      *************************************************
+      * A TRANSACTION EMPLOYEE NUMBER WITH NO MATCHING *
+      * MASTER RECORD IS ONLY VALID AS AN ADD; CHANGE   *
+      * OR DELETE AGAINST A NON-EXISTENT EMPLOYEE IS    *
+      * REJECTED TO THE LOG.                            *
+      *************************************************
+       210-PROCESS-ADD-ONLY.
+               if Trans-Code = 'A'
+                   move Trans-Employee-No to New-Employee-Number-in
+                   move Trans-Employee-Name to New-Employee-Name-in
+                   move Trans-Annual-Salary to New-Annual-Salary
+                   move Trans-Union-Dues to New-Union-Dues
+                   move Trans-Insurance to New-Insurance
+                   move Trans-Department to New-Department-Code
+                   move Trans-Age to New-Age
+                   move Trans-Dependents to New-Dependent-Count
+                   move Trans-Override-Flag to New-Override-Flag
+                   move Trans-Override-Sal to New-Override-Salary
+                   write New-Master-Record
+                   add 1 to Ws-Add-Count
+                   move 'A' to Log-Code
+                   move Trans-Employee-No to Log-Employee-No
+                   move 'ADDED NEW EMPLOYEE' to Log-Action
+                   write trans-log-rec from log-detail
+               else
+                   add 1 to Ws-Reject-Count
+                   move Trans-Code to Log-Code
+                   move Trans-Employee-No to Log-Employee-No
+                   move 'REJECTED - NO MATCHING MASTER RECORD'
+                       to Log-Action
+                   write trans-log-rec from log-detail
+               end-if
+               perform 120-READ-TRANSACTION.
+
+      *************************************************
+      * NO TRANSACTION AGAINST THIS EMPLOYEE THIS      *
+      * PERIOD - CARRY THE MASTER RECORD FORWARD AS-IS. *
+      *************************************************
+       220-COPY-OLD-UNCHANGED.
+               move Old-Employee-Number-in to New-Employee-Number-in
+               move Old-Employee-Name-in to New-Employee-Name-in
+               move Old-Annual-Salary to New-Annual-Salary
+               move Old-Union-Dues to New-Union-Dues
+               move Old-Insurance to New-Insurance
+               move Old-Department-Code to New-Department-Code
+               move Old-Age to New-Age
+               move Old-Dependent-Count to New-Dependent-Count
+               move Old-Override-Flag to New-Override-Flag
+               move Old-Override-Salary to New-Override-Salary
+               write New-Master-Record
+               perform 110-READ-OLD-MASTER.
+
+      *************************************************
+      * THE TRANSACTION EMPLOYEE NUMBER MATCHES A      *
+      * MASTER RECORD - APPLY A CHANGE, DROP THE       *
+      * RECORD ON A DELETE, OR REJECT A DUPLICATE ADD. *
+      *************************************************
+       230-PROCESS-MATCH.
+               evaluate Trans-Code
+                   when 'C'
+                       move Old-Employee-Number-in
+                           to New-Employee-Number-in
+                       move Trans-Employee-Name to New-Employee-Name-in
+                       move Trans-Annual-Salary to New-Annual-Salary
+                       move Trans-Union-Dues to New-Union-Dues
+                       move Trans-Insurance to New-Insurance
+                       move Trans-Department to New-Department-Code
+                       move Old-Age to New-Age
+                       move Old-Dependent-Count to New-Dependent-Count
+                       move Old-Override-Flag to New-Override-Flag
+                       move Old-Override-Salary to New-Override-Salary
+                       write New-Master-Record
+                       add 1 to Ws-Change-Count
+                       move 'C' to Log-Code
+                       move Trans-Employee-No to Log-Employee-No
+                       move 'CHANGED SALARY/DUES/INSURANCE'
+                           to Log-Action
+                       write trans-log-rec from log-detail
+                   when 'D'
+                       add 1 to Ws-Delete-Count
+                       move 'D' to Log-Code
+                       move Trans-Employee-No to Log-Employee-No
+                       move 'DELETED EMPLOYEE' to Log-Action
+                       write trans-log-rec from log-detail
+                   when other
+                       move Old-Employee-Number-in
+                           to New-Employee-Number-in
+                       move Old-Employee-Name-in
+                           to New-Employee-Name-in
+                       move Old-Annual-Salary to New-Annual-Salary
+                       move Old-Union-Dues to New-Union-Dues
+                       move Old-Insurance to New-Insurance
+                       move Old-Department-Code to New-Department-Code
+                       move Old-Age to New-Age
+                       move Old-Dependent-Count to New-Dependent-Count
+                       move Old-Override-Flag to New-Override-Flag
+                       move Old-Override-Salary to New-Override-Salary
+                       write New-Master-Record
+                       add 1 to Ws-Reject-Count
+                       move Trans-Code to Log-Code
+                       move Trans-Employee-No to Log-Employee-No
+                       move 'REJECTED - EMPLOYEE ALREADY EXISTS'
+                           to Log-Action
+                       write trans-log-rec from log-detail
+               end-evaluate
+               perform 110-READ-OLD-MASTER
+               perform 120-READ-TRANSACTION.
