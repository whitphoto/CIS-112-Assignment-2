@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. w2summary.
+      ******************************************************
+      * This program reads the year-to-date master file    *
+      * built up period by period by PROJECT2-2's           *
+      * 300-UPDATE-YTD-MASTER paragraph and produces a      *
+      * year-end summary report of total salary paid, total *
+      * union dues withheld and total insurance withheld    *
+      * per employee, for the union's records and for       *
+      * year-end statements.                                *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Ytd-Master assign to "YTDMAST.DAT"
+                  organization is indexed
+                  access mode is sequential
+                  record key is Ytd-Emp-Number
+                  file status is Ws-Ytd-Status.
+           SELECT output-file assign to "W2SUMRY.TXT"
+                  organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  Ytd-Master.
+       01  Ytd-Record.
+           COPY YTDMAST.
+       FD output-file.
+       01 report-rec               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 eof pic x value "n".
+       01 Ws-Ytd-Status            pic xx.
+       01 Ws-Employee-Count        pic 9(5) value 0.
+       01 Ws-Grand-Salary-Total    pic 9(11)v99 value 0.
+       01 Ws-Grand-Dues-Total      pic 9(9)v99 value 0.
+       01 Ws-Grand-Insur-Total     pic 9(9)v99 value 0.
+       01 header-line-1.
+           05 Filler               pic x(26) value spaces.
+           05 Filler               pic x(27) value
+              'YEAR-END W-2 SUMMARY REPORT'.
+           05 Filler               pic x(27) value spaces.
+       01 header-line-2.
+           05 Filler               pic x(1) value spaces.
+           05 Filler               pic x(8) value 'EMPLOYEE'.
+           05 Filler               pic x(9) value spaces.
+           05 Filler               pic x(12) value 'TOTAL SALARY'.
+           05 Filler               pic x(5) value spaces.
+           05 Filler               pic x(10) value 'TOTAL DUES'.
+           05 Filler               pic x(5) value spaces.
+           05 Filler               pic x(15) value 'TOTAL INSURANCE'.
+       01 blank-line.
+           05 filler               pic x(80) value spaces.
+       01 detail-line.
+           05 filler               pic x(3) value spaces.
+           05 Number-Out           pic x(5).
+           05 filler               pic x(6) value spaces.
+           05 Salary-Out           pic zz,zzz,zz9.99.
+           05 filler               pic x(4) value spaces.
+           05 Dues-Out             pic zz,zz9.99.
+           05 filler               pic x(4) value spaces.
+           05 Insur-Out            pic zz,zz9.99.
+       01 total-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(21) value
+              'TOTAL - ALL EMPLOYEES'.
+           05 Filler               pic x(1) value spaces.
+           05 Total-Salary-Out     pic zz,zzz,zz9.99.
+           05 filler               pic x(4) value spaces.
+           05 Total-Dues-Out       pic zz,zz9.99.
+           05 filler               pic x(4) value spaces.
+           05 Total-Insur-Out      pic zz,zz9.99.
+
+       procedure division.
+       100-MAIN.
+               OPEN INPUT Ytd-Master
+                    OUTPUT output-file
+               write REPORT-REC from header-line-1
+               write REPORT-REC from blank-line
+               write REPORT-REC from header-line-2
+               write REPORT-REC from blank-line
+
+               perform until eof = "y"
+               read Ytd-Master next record
+                   at end
+                       move 'y' to eof
+                   not at end
+                       add 1 to Ws-Employee-Count
+                       move Ytd-Emp-Number to Number-Out
+                       move Ytd-Salary-Total to Salary-Out
+                       move Ytd-Dues-Total to Dues-Out
+                       move Ytd-Insur-Total to Insur-Out
+                       write REPORT-REC from detail-line
+                       add Ytd-Salary-Total to Ws-Grand-Salary-Total
+                       add Ytd-Dues-Total to Ws-Grand-Dues-Total
+                       add Ytd-Insur-Total to Ws-Grand-Insur-Total
+               end-read
+               end-perform.
+
+               move Ws-Grand-Salary-Total to Total-Salary-Out
+               move Ws-Grand-Dues-Total to Total-Dues-Out
+               move Ws-Grand-Insur-Total to Total-Insur-Out
+               write REPORT-REC from blank-line
+               write REPORT-REC from total-line
+
+               close Ytd-Master, output-file.
+               stop run.
