@@ -1,4 +1,4 @@
-    Identification Division.
+       Identification Division.
        program-id. uniondues.
       ******************************************************
       * This program will read employee information such   *
@@ -9,27 +9,36 @@
        Environment Division.
        Input-output Section.
        file-control.
-           Select Employee-Data assign to "input.txt"
-                  organization is line sequential
+           Select Employee-Data assign to "EMPINDEX.DAT"
+                  organization is indexed
+                  access mode is sequential
+                  record key is Employee-Number-in
+                  file status is Ws-Employee-Status.
            select output-file assign to "outfile.txt"
                   organization is line sequential.
-    
+           select Rate-File assign to "RATES.TXT"
+                  organization is line sequential
+                  file status is Ws-Rate-Status.
+
        Data Division.
        File Section.
        FD  Employee-Data.
-       01  Employee Record.
-           05 Employee-Number-in   pic x(5).
-           05 Employee-Name-in     pic x(20).
-           05 FILLER               pic x(4).
-           05 Annual-Salary        pic 9(6).
-           05 FILLER               pic x(4).
-           05 Union-Dues           pic 999v99.
-           05 insurance            pic 999v99.
+       01  Employee-Record.
+           COPY EMPINDEX.
        FD output-file.
-       01 report-rec x(80).
+       01 report-rec               pic x(80).
+       FD  Rate-File.
+       01  Rate-File-Record.
+           COPY RATETAB.
        working-storage section.
        01 eof pic x value "n".
-       01 blank-line
+       01 Ws-Employee-Status       pic xx.
+       01 Ws-Rate-Status           pic xx.
+       01 Ws-Rate-Table.
+           05 Ws-Salary-Factor     pic 9v9999 value 1.07.
+           05 Ws-Dues-Factor       pic 9v9999 value 1.04.
+           05 Ws-Insur-Factor      pic 9v9999 value 1.03.
+       01 blank-line.
            05 filler               pic x(80) value spaces.
        01 header-line-1.
            05 Filler               pic x(31) value spaces.
@@ -43,15 +52,15 @@
            05 Filler               pic x(11) value spaces.
            05 Filler               pic x(3) value 'OLD'.
            05 Filler               pic x(5) value spaces.
-           05 Filler               pic x(3) value 'NEW'
+           05 Filler               pic x(3) value 'NEW'.
            05 Filler               pic x(5) value spaces.
            05 Filler               pic x(3) value 'OLD'.
-           05 Filler               pic x(5) value spaces
-           05 Filler               pic x(3) value 'NEW'
+           05 Filler               pic x(5) value spaces.
+           05 Filler               pic x(3) value 'NEW'.
            05 Filler               pic x(4) value spaces.
        01 header-line-3.
            05 Filler               pic x(4) value spaces.
-           05 Num                  pic x(3) value 'NO.'
+           05 Num                  pic x(3) value 'NO.'.
            05 Filler               pic x(25) value spaces.
            05 Sal-1                pic x(6) value 'SALARY'.
            05 Filler               pic x(2) value spaces.
@@ -64,7 +73,7 @@
        01 detail-line.
            05 filler               pic x(3) value spaces.
            05 Number-Out           pic 9(5).
-           05 filler               pic x(2) value spaces. 
+           05 filler               pic x(2) value spaces.
            05 Name-Out             pic x(20).
            05 filler               pic x(2) value spaces.
            05 Old-Salary           pic 9(6).
@@ -79,41 +88,62 @@
            05 Filler               pic x(1) value spaces.
            05 New-Insur            pic 9999v99.
            05 Filler               pic x(2) value spaces.
- 
+
        procedure division.
-           100-main
+       100-main.
                open    input employee-data
                        output output-file
-               write output-file from header-line-1
-               write output-file from blank-line
-               write output-file from header-line-2
-               write output-file from blank-line
-               write output-file from header-line-3
-               write output-file from blank-line
-               
-               
+               if Ws-Employee-Status not = "00"
+                   display 'EMPINDEX.DAT NOT AVAILABLE - STATUS '
+                       Ws-Employee-Status
+                   close output-file
+                   stop run
+               end-if
+               perform 050-LOAD-RATE-TABLE
+               write report-rec from header-line-1
+               write report-rec from blank-line
+               write report-rec from header-line-2
+               write report-rec from blank-line
+               write report-rec from header-line-3
+               write report-rec from blank-line
+
+
                perform until eof = "y"
                read employee-data
-                   at end 
+                   at end
                        move 'y' to eof
                    not at end
                    move employee-number-in to number-out
                    move employee-name-in to name-out
                    move annual-salary to old-salary
-                   compute new-salary = annual-salary * 1.07
+                   compute new-salary = annual-salary * Ws-Salary-Factor
                    move union-dues to old-dues
-                   compute new-dues = union-dues * 1.04
+                   compute new-dues = union-dues * Ws-Dues-Factor
                    move insurance to old-insur
-                   computer new-insure = old-insur * 1.03
-                   write detail-line
+                   compute new-insur = old-insur * Ws-Insur-Factor
+                   write report-rec from detail-line
                    end-read
                    end-perform
                close employee-data, output-file.
-        stop-run.
-             
-                   
-               
-       
+               stop run.
+
+      *************************************************
+      * READ THE EXTERNAL RATE-PARM FILE ONCE AT       *
+      * STARTUP. IF IT IS MISSING, THE COMPILED-IN     *
+      * DEFAULT FACTORS ABOVE ARE USED AS-IS.          *
+      *************************************************
+       050-LOAD-RATE-TABLE.
+               open input Rate-File
+               if Ws-Rate-Status = "00"
+                   read Rate-File
+                       not at end
+                           move Rate-Salary-Factor to Ws-Salary-Factor
+                           move Rate-Dues-Factor   to Ws-Dues-Factor
+                           move Rate-Insur-Factor  to Ws-Insur-Factor
+                   end-read
+                   close Rate-File
+               end-if.
+
            goback.
 
-       end program Program1.
\ No newline at end of file
+       end program uniondues.
