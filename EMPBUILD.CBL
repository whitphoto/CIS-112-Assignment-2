@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empbuild.
+      ******************************************************
+      * This program builds the indexed Employee-Data      *
+      * master (EMPINDEX.DAT) used by EMPLOOK.CBL and the   *
+      * "uniondues" indexed variants from the flat          *
+      * NEWINPUT.TXT extract that EMPMAINT.CBL produces.    *
+      * It is a straight copy, keyed on Employee-Number-in, *
+      * and is meant to be run once per period right after  *
+      * EMPMAINT.CBL builds NEWINPUT.TXT.                   *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Source-File assign to "NEWINPUT.TXT"
+                  organization is line sequential.
+           SELECT Employee-Data assign to "EMPINDEX.DAT"
+                  organization is indexed
+                  access mode is sequential
+                  record key is Employee-Number-in
+                  file status is Ws-Employee-Status.
+
+       Data Division.
+       File Section.
+       FD  Source-File.
+       01  Source-Record.
+           05 Src-Employee-Number-in   pic x(5).
+           05 Src-Employee-Name-in     pic x(20).
+           05 FILLER                   pic x(4).
+           05 Src-Annual-Salary        pic 9(6).
+           05 FILLER                   pic x(4).
+           05 Src-Union-Dues           pic 999v99.
+           05 Src-Insurance            pic 999v99.
+           05 Src-Department-Code      pic x(4).
+           05 Src-Age                  pic 9(2).
+           05 Src-Dependent-Count      pic 9(1).
+           05 Src-Override-Flag        pic x(1).
+           05 Src-Override-Salary      pic 9(6).
+       FD  Employee-Data.
+       01  Employee-Record.
+           COPY EMPINDEX.
+
+       WORKING-STORAGE SECTION.
+       01 Ws-Source-Eof            pic x value "n".
+       01 Ws-Employee-Status       pic xx.
+       01 Ws-Record-Count          pic 9(5) value 0.
+
+       procedure division.
+       100-MAIN.
+               open input Source-File
+               open output Employee-Data
+               if Ws-Employee-Status not = "00"
+                   display 'EMPINDEX.DAT COULD NOT BE OPENED - STATUS '
+                       Ws-Employee-Status
+                   close Source-File
+                   stop run
+               end-if
+               perform until Ws-Source-Eof = "y"
+                   read Source-File
+                       at end
+                           move 'y' to Ws-Source-Eof
+                       not at end
+                           perform 110-BUILD-EMPLOYEE-RECORD
+                   end-read
+               end-perform
+               close Source-File, Employee-Data
+               display 'EMPINDEX.DAT BUILT - RECORDS WRITTEN: '
+                   Ws-Record-Count.
+               stop run.
+
+      *************************************************
+      * COPIES ONE SOURCE RECORD INTO THE INDEXED      *
+      * EMPLOYEE-DATA MASTER, KEYED ON EMPLOYEE NUMBER.*
+      *************************************************
+       110-BUILD-EMPLOYEE-RECORD.
+               move Src-Employee-Number-in to Employee-Number-in
+               move Src-Employee-Name-in to Employee-Name-in
+               move Src-Annual-Salary to Annual-Salary
+               move Src-Union-Dues to Union-Dues
+               move Src-Insurance to insurance
+               move Src-Department-Code to Department-Code
+               move Src-Age to Age
+               move Src-Dependent-Count to Dependent-Count
+               move Src-Override-Flag to Override-Flag
+               move Src-Override-Salary to Override-Salary
+               write Employee-Record
+                   invalid key
+                       display 'DUPLICATE EMPLOYEE NUMBER SKIPPED: '
+                           Employee-Number-in
+                   not invalid key
+                       add 1 to Ws-Record-Count
+               end-write.
