@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. emplookup.
+      ******************************************************
+      * This program does a single-employee lookup against  *
+      * the indexed Employee-Data master (EMPINDEX.DAT) now  *
+      * that it is keyed on Employee-Number-in, instead of  *
+      * having to scan the whole file top to bottom. EMPINDEX.DAT *
+      * is built from the flat NEWINPUT.TXT extract by       *
+      * EMPBUILD.CBL. The employee number to look up is read *
+      * from LOOKUP.TXT and the result (or a not-found        *
+      * message) is written to EMPLOOKUP.TXT.                *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Employee-Data assign to "EMPINDEX.DAT"
+                  organization is indexed
+                  access mode is random
+                  record key is Employee-Number-in
+                  file status is Ws-Employee-Status.
+           SELECT Lookup-File assign to "LOOKUP.TXT"
+                  organization is line sequential.
+           SELECT output-file assign to "EMPLOOKUP.TXT"
+                  organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  Employee-Data.
+       01  Employee-Record.
+           COPY EMPINDEX.
+       FD  Lookup-File.
+       01  lookup-rec.
+           05 Lookup-Employee-No   pic x(5).
+       FD output-file.
+       01 report-rec               pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01 eof pic x value "n".
+       01 Ws-Employee-Status       pic xx.
+       01 Ws-Employee-Found        pic x value 'N'.
+       01 found-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(9) value 'EMPLOYEE '.
+           05 Fnd-Number-Out       pic x(5).
+           05 Filler               pic x(2) value spaces.
+           05 Fnd-Name-Out         pic x(20).
+           05 Filler               pic x(2) value spaces.
+           05 Filler               pic x(6) value 'DEPT: '.
+           05 Fnd-Department       pic x(4).
+       01 not-found-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(9) value 'EMPLOYEE '.
+           05 Nfd-Number-Out       pic x(5).
+           05 Filler               pic x(15) value ' NOT ON FILE'.
+
+       procedure division.
+       100-MAIN.
+               open input Employee-Data
+                    Lookup-File
+               open output output-file
+               if Ws-Employee-Status not = "00"
+                   display 'EMPINDEX.DAT NOT AVAILABLE - STATUS '
+                       Ws-Employee-Status
+                   close Lookup-File, output-file
+                   stop run
+               end-if
+               perform until eof = "y"
+                   read Lookup-File
+                       at end
+                           move 'y' to eof
+                       not at end
+                           perform 110-LOOKUP-EMPLOYEE
+                   end-read
+               end-perform
+               close Employee-Data, Lookup-File, output-file.
+               stop run.
+
+      *************************************************
+      * DOES A RANDOM READ AGAINST THE INDEXED MASTER  *
+      * FOR ONE EMPLOYEE NUMBER AND WRITES THE RESULT. *
+      *************************************************
+       110-LOOKUP-EMPLOYEE.
+               move Lookup-Employee-No to Employee-Number-in
+               move 'N' to Ws-Employee-Found
+               read Employee-Data
+                   invalid key
+                       continue
+                   not invalid key
+                       move 'Y' to Ws-Employee-Found
+               end-read
+               if Ws-Employee-Found = 'Y'
+                   move Employee-Number-in to Fnd-Number-Out
+                   move Employee-Name-in to Fnd-Name-Out
+                   move Department-Code to Fnd-Department
+                   write report-rec from found-line
+               else
+                   move Lookup-Employee-No to Nfd-Number-Out
+                   write report-rec from not-found-line
+               end-if.
