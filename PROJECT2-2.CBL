@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID uniondues.
+       PROGRAM-ID. uniondues.
       ******************************************************
       * This program will read employee information such   *
       * as Name, Employee Number, Salary, Union Dues and   *
@@ -9,14 +9,58 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Employee-Data assign to "INPUT.TXT"
+           SELECT Sort-Work-File assign to "SORTWORK.TMP".
+           SELECT Sorted-Data assign to "SORTED.TMP"
                   organization is line sequential.
            SELECT output-file assign to "duesout.txt"
                   organization is line sequential.
-    
+           SELECT Ytd-Master assign to "YTDMAST.DAT"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is Ytd-Emp-Number
+                  file status is Ws-Ytd-Status.
+           SELECT Rate-File assign to "RATES.TXT"
+                  organization is line sequential
+                  file status is Ws-Rate-Status.
+           SELECT Exception-File assign to "EXCEPTION-REPORT.TXT"
+                  organization is line sequential.
+           SELECT Checkpoint-File assign to "CHECKPOINT.DAT"
+                  organization is line sequential
+                  file status is Ws-Checkpoint-Status.
+           SELECT Gl-Extract-File assign to "GLEXTRACT.TXT"
+                  organization is line sequential.
+           SELECT Insur-Table-File assign to "INSURTAB.TXT"
+                  organization is line sequential
+                  file status is Ws-Insur-Tab-Status.
+           SELECT Site-List-File assign to "SITELIST.TXT"
+                  organization is line sequential
+                  file status is Ws-Sitelist-Status.
+           SELECT Site-Extract-File assign to Ws-Site-File-Name
+                  organization is line sequential
+                  file status is Ws-Site-Status.
+           SELECT Consolidated-File assign to "CONSOLIDATED.TMP"
+                  organization is line sequential.
+           SELECT Dup-Sort-Work assign to "DUPSORT.TMP".
+           SELECT Dup-Check-File assign to "DUPCHECK.TMP"
+                  organization is line sequential.
+
        Data Division.
        File Section.
-       FD  Employee-Data.
+       SD  Sort-Work-File.
+       01  Sort-Record.
+           05 Srt-Employee-Number-in pic x(5).
+           05 Srt-Employee-Name-in   pic x(20).
+           05 FILLER                 pic x(4).
+           05 Srt-Annual-Salary      pic 9(6).
+           05 FILLER                 pic x(4).
+           05 Srt-Union-Dues         pic 999v99.
+           05 Srt-Insurance          pic 999v99.
+           05 Srt-Department-Code    pic x(4).
+           05 Srt-Age                pic 9(2).
+           05 Srt-Dependent-Count    pic 9(1).
+           05 Srt-Override-Flag      pic x(1).
+           05 Srt-Override-Salary    pic 9(6).
+       FD  Sorted-Data.
        01  Employee-Record.
            05 Employee-Number-in   pic x(5).
            05 Employee-Name-in     pic x(20).
@@ -25,10 +69,416 @@
            05 FILLER               pic x(4).
            05 Union-Dues           pic 999v99.
            05 insurance            pic 999v99.
+           05 Department-Code      pic x(4).
+           05 Age                  pic 9(2).
+           05 Dependent-Count      pic 9(1).
+           05 Override-Flag        pic x(1).
+           05 Override-Salary      pic 9(6).
        FD output-file.
        01 report-rec               PIC X(80).
+       FD  Ytd-Master.
+       01  Ytd-Record.
+           COPY YTDMAST.
+       FD  Rate-File.
+       01  Rate-File-Record.
+           COPY RATETAB.
+       FD  Exception-File.
+       01  exception-rec              pic x(80).
+       FD  Checkpoint-File.
+       01  checkpoint-rec.
+           05 Chk-Employee-Number     pic x(5).
+           05 Chk-Record-Count        pic 9(7).
+       FD  Gl-Extract-File.
+      *************************************************
+      * ONE FIXED-FORMAT RECORD PER PERIOD FOR         *
+      * ACCOUNTING TO POST STRAIGHT INTO THE GENERAL   *
+      * LEDGER - TOTAL DUES AND TOTAL INSURANCE         *
+      * WITHHELD, TAGGED WITH THE GL ACCOUNT NUMBER.   *
+      *************************************************
+       01  gl-extract-rec.
+           05 Gl-Account-Number       pic x(10).
+           05 Gl-Total-Dues           pic 9(9)v99.
+           05 Gl-Total-Insur          pic 9(9)v99.
+       FD  Insur-Table-File.
+       01  Insur-Table-Record.
+           COPY INSURTAB.
+      *************************************************
+      * SITELIST.TXT LISTS ONE INPUT FILE NAME PER     *
+      * LINE FOR EACH SITE/LOCATION EXTRACT TO BE      *
+      * CONSOLIDATED INTO THIS PERIOD'S RUN.           *
+      *************************************************
+       FD  Site-List-File.
+       01  site-list-rec               pic x(40).
+      *************************************************
+      * ONE SITE'S RAW EXTRACT, OPENED DYNAMICALLY     *
+      * AGAINST WHATEVER FILE NAME SITELIST.TXT GIVES  *
+      * FOR THAT SITE - SAME LAYOUT AS EMPLOYEE-DATA.  *
+      *************************************************
+       FD  Site-Extract-File.
+       01  Site-Extract-Record.
+           05 Sit-Employee-Number-in pic x(5).
+           05 Sit-Employee-Name-in   pic x(20).
+           05 FILLER                 pic x(4).
+           05 Sit-Annual-Salary      pic 9(6).
+           05 FILLER                 pic x(4).
+           05 Sit-Union-Dues         pic 999v99.
+           05 Sit-Insurance          pic 999v99.
+           05 Sit-Department-Code    pic x(4).
+           05 Sit-Age                pic 9(2).
+           05 Sit-Dependent-Count    pic 9(1).
+           05 Sit-Override-Flag      pic x(1).
+           05 Sit-Override-Salary    pic 9(6).
+      *************************************************
+      * ALL SITES' RECORDS ARE COPIED HERE, ONE FILE   *
+      * AFTER ANOTHER, BEFORE 040-SORT-EMPLOYEE-DATA   *
+      * SORTS THE COMBINED SET BY DEPARTMENT. THIS     *
+      * REPLACES EMPLOYEE-DATA AS THE SORT'S USING     *
+      * FILE SO A RUN CAN COVER MANY SITE EXTRACTS     *
+      * INSTEAD OF THE ONE HARDCODED INPUT.TXT.        *
+      *************************************************
+       FD  Consolidated-File.
+       01  Consolidated-Record.
+           05 Con-Employee-Number-in pic x(5).
+           05 Con-Employee-Name-in   pic x(20).
+           05 FILLER                 pic x(4).
+           05 Con-Annual-Salary      pic 9(6).
+           05 FILLER                 pic x(4).
+           05 Con-Union-Dues         pic 999v99.
+           05 Con-Insurance          pic 999v99.
+           05 Con-Department-Code    pic x(4).
+           05 Con-Age                pic 9(2).
+           05 Con-Dependent-Count    pic 9(1).
+           05 Con-Override-Flag      pic x(1).
+           05 Con-Override-Salary    pic 9(6).
+       SD  Dup-Sort-Work.
+       01  Dup-Sort-Record.
+           05 Dsw-Employee-Number-in pic x(5).
+           05 FILLER                 pic x(58).
+       FD  Dup-Check-File.
+       01  Dup-Check-Record.
+           05 Dck-Employee-Number-in pic x(5).
+           05 FILLER                 pic x(58).
        WORKING-STORAGE SECTION.
        01 eof pic x value "n".
+       01 rate-eof pic x value "n".
+       01 Ws-Ytd-Status            pic xx.
+       01 Ws-Rate-Status           pic xx.
+      *************************************************
+      * CURRENT RATE FACTORS - LOADED ONCE FROM THE   *
+      * RATE-PARAMETER FILE BY 050-LOAD-RATE-TABLE.   *
+      * IF NO RATE FILE IS PRESENT THE DEFAULT VALUES *
+      * BELOW MATCH LAST PERIOD'S NEGOTIATED RATES.   *
+      *************************************************
+       01 Ws-Rate-Table.
+           05 Ws-Salary-Factor     pic 9v9999 value 1.07.
+           05 Ws-Dues-Factor       pic 9v9999 value 1.04.
+           05 Ws-Insur-Factor      pic 9v9999 value 1.03.
+      *************************************************
+      * INSURANCE PRICING BRACKETS - LOADED ONCE FROM  *
+      * INSURTAB.TXT BY 055-LOAD-INSURANCE-TABLE. IF   *
+      * NO BRACKET FILE IS PRESENT, OR AN EMPLOYEE'S   *
+      * AGE/DEPENDENT-COUNT MATCHES NO BRACKET, THE    *
+      * FLAT WS-INSUR-FACTOR ABOVE IS USED AS A        *
+      * FALLBACK SO EVERY EMPLOYEE STILL PRICES.       *
+      *************************************************
+       01 Ws-Insur-Tab-Status      pic xx.
+       01 Ws-Insur-Table-Count     pic 9(3) value 0.
+       01 Ws-Insur-Bracket-Found   pic x value 'N'.
+       01 Ws-Insur-Table.
+           05 Ws-Insur-Bracket occurs 20 times
+                   indexed by Ws-Insur-Idx.
+               10 Ws-Insur-Age-Low        pic 9(2).
+               10 Ws-Insur-Age-High       pic 9(2).
+               10 Ws-Insur-Dep-Low        pic 9(1).
+               10 Ws-Insur-Dep-High       pic 9(1).
+               10 Ws-Insur-Bracket-Factor pic 9v9999.
+       01 Ws-Valid-Record          pic x value "Y".
+           88 Record-Is-Valid            value "Y".
+           88 Record-Is-Invalid          value "N".
+       01 Ws-Exception-Reason      pic x(40).
+       01 Ws-Exception-Count       pic 9(5) value 0.
+      *************************************************
+      * NAME STANDARDIZATION WORKING STORAGE.          *
+      * EMPLOYEE-NAME-IN ARRIVES AS "LAST, FIRST" FROM *
+      * SOME FEEDER SYSTEMS AND "FIRST LAST" FROM      *
+      * OTHERS, WITH TRAILING BLANK PADDING. THIS IS   *
+      * PARSED INTO WS-LAST-NAME/WS-FIRST-NAME AND     *
+      * RE-BUILT INTO A CONSISTENT "LAST, FIRST"        *
+      * WS-STANDARD-NAME THAT FEEDS THE REPORT AND      *
+      * EXCEPTION LISTING INSTEAD OF THE RAW FIELD.    *
+      *************************************************
+       01 Ws-Name-Part1            pic x(20).
+       01 Ws-Name-Part2            pic x(20).
+       01 Ws-Name-Tally            pic 9.
+       01 Ws-Last-Name             pic x(20).
+       01 Ws-First-Name            pic x(20).
+       01 Ws-Standard-Name         pic x(20).
+      *************************************************
+      * RESTART/CHECKPOINT WORKING STORAGE. A          *
+      * CHECKPOINT RECORD IS WRITTEN EVERY              *
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A RESTARTED   *
+      * RUN KNOWS HOW MANY RECORDS WERE ALREADY POSTED  *
+      * TO YTD-MASTER BEFORE THE PRIOR RUN ABENDED.     *
+      * THE MAIN LOOP STILL REPLAYS EVERY RECORD FROM   *
+      * THE TOP OF SORTED-DATA SO DUESOUT.TXT/          *
+      * GLEXTRACT.TXT/THE RUN TOTALS COME OUT COMPLETE  *
+      * EVERY RUN - WS-RESTART-COUNT ONLY SUPPRESSES A  *
+      * SECOND YTD-MASTER POST (AND A DUPLICATE         *
+      * CHECKPOINT WRITE) FOR RECORDS ALREADY COVERED   *
+      * BY AN EARLIER ATTEMPT.                          *
+      *************************************************
+       01 Ws-Checkpoint-Status     pic xx.
+       01 Ws-Checkpoint-Interval   pic 9(4) value 50.
+       01 Ws-Record-Count          pic 9(7) value 0.
+       01 Ws-Restart-Count         pic 9(7) value 0.
+       01 Ws-Skip-Count            pic 9(7) value 0.
+       01 Ws-Checkpoint-Remainder  pic 9(7) value 0.
+       01 Ws-Gl-Account-Number     pic x(10) value '4001000000'.
+       01 exception-header.
+           05 Filler               pic x(29) value spaces.
+           05 Filler               pic x(17) value 'EXCEPTION REPORT'.
+           05 Filler               pic x(34) value spaces.
+       01 exception-detail.
+           05 Exc-Number-Out       pic 9(5).
+           05 Filler               pic x(2) value spaces.
+           05 Exc-Name-Out         pic x(20).
+           05 Filler               pic x(2) value spaces.
+           05 Exc-Reason           pic x(40).
+      *************************************************
+      * DEPARTMENT CONTROL-BREAK WORKING STORAGE.      *
+      * INPUT.TXT IS SORTED BY DEPARTMENT-CODE BY      *
+      * 040-SORT-EMPLOYEE-DATA BEFORE THE MAIN LOOP    *
+      * SO SUBTOTALS CAN BE ACCUMULATED AS EACH GROUP  *
+      * IS ENCOUNTERED.                                *
+      *************************************************
+       01 Ws-First-Record          pic x value "Y".
+       01 Ws-Prev-Department-Code  pic x(4) value spaces.
+      *************************************************
+      * DUPLICATE-CHECK WORKING STORAGE. INPUT.TXT IS  *
+      * NOW SORTED BY DEPARTMENT-CODE/EMPLOYEE-NUMBER  *
+      * BEFORE THIS LOOP RUNS (SEE 040-SORT-EMPLOYEE-  *
+      * DATA), WHICH ALSO MEANS THE FILE CAN NO LONGER *
+      * ARRIVE OUT OF SEQUENCE BY THE TIME 100-MAIN    *
+      * SEES IT - Ws-Prev-Dup-Employee-No/DEPARTMENT   *
+      * CATCH A DUPLICATE EMPLOYEE NUMBER REPEATED     *
+      * WITHIN THE SAME DEPARTMENT. A DUPLICATE SPLIT  *
+      * ACROSS TWO DIFFERENT DEPARTMENTS (E.G. A       *
+      * MIS-KEYED DEPARTMENT-CODE, OR THE SAME         *
+      * EMPLOYEE LISTED IN TWO SITE EXTRACTS UNDER     *
+      * REQ011) SORTS AWAY FROM ITS TWIN AND WOULD NOT *
+      * BE ADJACENT, SO 041-BUILD-DUPLICATE-TABLE      *
+      * PRE-SCANS ALL RECORDS SORTED BY EMPLOYEE       *
+      * NUMBER ALONE (INDEPENDENT OF THE DEPARTMENT    *
+      * SORT) INTO Ws-Dup-Employee-Table, AND          *
+      * 115-CHECK-DUPLICATE/116-CHECK-CROSS-DEPT-      *
+      * DUPLICATE USE Ws-Seen-Employee-Table TO FLAG   *
+      * EVERY OCCURRENCE OF A FLAGGED NUMBER AFTER THE *
+      * FIRST ONE ACCEPTED, REGARDLESS OF DEPARTMENT.  *
+      *************************************************
+       01 Ws-Prev-Dup-Employee-No  pic x(5) value spaces.
+       01 Ws-Prev-Dup-Department   pic x(4) value spaces.
+       01 Ws-Dup-Scan-Eof          pic x value "n".
+       01 Ws-Dup-Scan-Prev-No      pic x(5) value spaces.
+       01 Ws-Dup-Count             pic 9(4) value 0.
+       01 Ws-Dup-Employee-Table.
+           05 Ws-Dup-Employee-No pic x(5) occurs 2000 times
+                   indexed by Ws-Dup-Idx.
+       01 Ws-Cross-Dup-Found       pic x value 'N'.
+       01 Ws-Seen-Count            pic 9(4) value 0.
+       01 Ws-Seen-Employee-Table.
+           05 Ws-Seen-Employee-No pic x(5) occurs 2000 times
+                   indexed by Ws-Seen-Idx.
+       01 Ws-Seen-Found            pic x value 'N'.
+      *************************************************
+      * MULTI-SITE CONSOLIDATION WORKING STORAGE.      *
+      * SITELIST.TXT NAMES EACH SITE'S RAW EXTRACT;    *
+      * 035-CONSOLIDATE-SITE-FILES COPIES THEM ALL     *
+      * INTO CONSOLIDATED.TMP BEFORE THE SORT/PAYROLL  *
+      * STEPS RUN, PRINTING A SITE SUBTOTAL FOR EACH   *
+      * FILE AND A COMBINED TOTAL ACROSS ALL SITES.    *
+      *************************************************
+       01 Ws-Sitelist-Status       pic xx.
+       01 Ws-Sitelist-Eof          pic x value 'n'.
+       01 Ws-Site-File-Name        pic x(40).
+       01 Ws-Site-Status           pic xx.
+       01 Ws-Site-Eof              pic x value 'n'.
+       01 Ws-Site-Totals.
+           05 Ws-Site-Record-Count pic 9(7) value 0.
+           05 Ws-Site-Old-Salary   pic 9(9)v99 value 0.
+           05 Ws-Site-Old-Dues     pic 9(7)v99 value 0.
+           05 Ws-Site-Old-Insur    pic 9(7)v99 value 0.
+       01 Ws-Site-Grand-Totals.
+           05 Ws-Site-Grand-Count  pic 9(7) value 0.
+           05 Ws-Site-Grand-Salary pic 9(9)v99 value 0.
+           05 Ws-Site-Grand-Dues   pic 9(9)v99 value 0.
+           05 Ws-Site-Grand-Insur  pic 9(9)v99 value 0.
+       01 site-summary-header.
+           05 Filler               pic x(27) value spaces.
+           05 Filler               pic x(26) value
+              'SITE CONSOLIDATION SUMMARY'.
+           05 Filler               pic x(27) value spaces.
+       01 site-subtotal-line.
+           05 Filler               pic x(3) value spaces.
+           05 Sst-Site-Name        pic x(20).
+           05 Filler               pic x(2) value spaces.
+           05 Sst-Record-Count     pic zzzz9.
+           05 Filler               pic x(2) value spaces.
+           05 Sst-Old-Salary       pic zzzzzz9.99.
+           05 Filler               pic x(2) value spaces.
+           05 Sst-Old-Dues         pic zzzzz9.99.
+           05 Filler               pic x(2) value spaces.
+           05 Sst-Old-Insur        pic zzzzz9.99.
+       01 site-grand-total-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(21) value
+              'ALL SITES COMBINED :'.
+           05 Filler               pic x(2) value spaces.
+           05 Sgt-Record-Count     pic zzzz9.
+           05 Filler               pic x(2) value spaces.
+           05 Sgt-Old-Salary       pic zzzzzz9.99.
+           05 Filler               pic x(2) value spaces.
+           05 Sgt-Old-Dues         pic zzzzz9.99.
+           05 Filler               pic x(2) value spaces.
+           05 Sgt-Old-Insur        pic zzzzz9.99.
+       01 site-list-warning-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(53) value
+              'WARNING - SITELIST.TXT NOT FOUND, STATUS:'.
+           05 Wrn-Sitelist-Status  pic xx.
+           05 Filler               pic x(22) value spaces.
+      *************************************************
+      * SALARY OVERRIDE WORKING STORAGE. WHEN A        *
+      * RECORD'S OVERRIDE-FLAG IS 'Y', OVERRIDE-SALARY *
+      * IS USED FOR NEW-SALARY INSTEAD OF THE STANDARD *
+      * ANNUAL-SALARY * WS-SALARY-FACTOR CALCULATION - *
+      * FOR DEMOTIONS, DISCIPLINARY PAY CUTS, OR        *
+      * LEAVE-OF-ABSENCE ADJUSTMENTS. EVERY RECORD      *
+      * WHOSE ACTUAL NEW-SALARY DOESN'T MATCH THE       *
+      * STANDARD CALCULATION IS LISTED IN A SEPARATE    *
+      * SALARY OVERRIDE REPORT SECTION AT THE END OF    *
+      * DUESOUT.TXT SO REVIEWERS CAN SEE WHO WAS         *
+      * OVERRIDDEN AND WHAT THE STANDARD AMOUNT WOULD   *
+      * HAVE BEEN.                                      *
+      *************************************************
+       01 Ws-Standard-New-Salary   pic 9(6) value 0.
+       01 Ws-Override-Count        pic 9(3) value 0.
+       01 Ws-Override-Table.
+           05 Ws-Override-Entry occurs 200 times
+                   indexed by Ws-Override-Idx.
+               10 Ws-Override-Employee-No pic x(5).
+               10 Ws-Override-Old-Salary  pic 9(6).
+               10 Ws-Override-Standard    pic 9(6).
+               10 Ws-Override-New-Salary  pic 9(6).
+       01 override-header.
+           05 Filler               pic x(15) value spaces.
+           05 Filler               pic x(48) value
+              'SALARY OVERRIDE REPORT - NON-STANDARD NEW SALARY'.
+           05 Filler               pic x(17) value spaces.
+       01 override-column-header.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(8) value 'EMPLOYEE'.
+           05 Filler               pic x(5) value spaces.
+           05 Filler               pic x(11) value 'OLD SALARY'.
+           05 Filler               pic x(4) value spaces.
+           05 Filler               pic x(16) value 'STANDARD NEW SAL'.
+           05 Filler               pic x(4) value spaces.
+           05 Filler               pic x(14) value 'ACTUAL NEW SAL'.
+       01 override-detail-line.
+           05 Filler               pic x(3) value spaces.
+           05 Ovr-Number-Out       pic x(5).
+           05 Filler               pic x(8) value spaces.
+           05 Ovr-Old-Salary       pic zzzzz9.
+           05 Filler               pic x(9) value spaces.
+           05 Ovr-Standard-Salary  pic zzzzz9.
+           05 Filler               pic x(9) value spaces.
+           05 Ovr-New-Salary       pic zzzzz9.
+       01 Ws-Dept-Totals.
+           05 Ws-Dept-Old-Dues     pic 9(7)v99 value 0.
+           05 Ws-Dept-New-Dues     pic 9(7)v99 value 0.
+           05 Ws-Dept-Old-Insur    pic 9(7)v99 value 0.
+           05 Ws-Dept-New-Insur    pic 9(7)v99 value 0.
+       01 Ws-Grand-Totals.
+           05 Ws-Grand-Old-Dues    pic 9(9)v99 value 0.
+           05 Ws-Grand-New-Dues    pic 9(9)v99 value 0.
+           05 Ws-Grand-Old-Insur   pic 9(9)v99 value 0.
+           05 Ws-Grand-New-Insur   pic 9(9)v99 value 0.
+           05 Ws-Grand-Old-Salary  pic 9(9) value 0.
+           05 Ws-Grand-New-Salary  pic 9(9) value 0.
+       01 dept-header-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(11) value 'DEPARTMENT:'.
+           05 Filler               pic x(1) value space.
+           05 Dept-Header-Code     pic x(4).
+           05 Filler               pic x(61) value spaces.
+       01 dept-subtotal-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(19) value 'DEPT TOTAL       :'.
+           05 Filler               pic x(6) value spaces.
+           05 Filler               pic x(4) value spaces.
+           05 Dst-Old-Dues         pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Dst-New-Dues         pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Dst-Old-Insur        pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Dst-New-Insur        pic zzzzz99.99.
+       01 grand-total-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(19) value 'GRAND TOTAL       '.
+           05 Filler               pic x(6) value spaces.
+           05 Filler               pic x(4) value spaces.
+           05 Gtl-Old-Dues         pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Gtl-New-Dues         pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Gtl-Old-Insur        pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Gtl-New-Insur        pic zzzzz99.99.
+       01 run-summary-header.
+           05 Filler               pic x(29) value spaces.
+           05 Filler               pic x(22) value
+              'RUN SUMMARY AND TOTALS'.
+           05 Filler               pic x(29) value spaces.
+       01 run-summary-counts-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(18) value
+              'RECORDS PROCESSED:'.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-Records-Processed pic zzzzz9.
+           05 Filler               pic x(4) value spaces.
+           05 Filler               pic x(17) value
+              'RECORDS REJECTED:'.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-Records-Rejected pic zzzzz9.
+       01 run-summary-column-header.
+           05 Filler               pic x(23) value spaces.
+           05 Filler               pic x(3) value 'OLD'.
+           05 Filler               pic x(10) value spaces.
+           05 Filler               pic x(3) value 'NEW'.
+       01 run-summary-salary-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(19) value
+              'SALARY TOTALS     :'.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-Old-Salary       pic zzzzzzzz9.
+           05 Filler               pic x(3) value spaces.
+           05 Rsm-New-Salary       pic zzzzzzzz9.
+       01 run-summary-dues-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(19) value
+              'DUES TOTALS       :'.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-Old-Dues         pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-New-Dues         pic zzzzz99.99.
+       01 run-summary-insur-line.
+           05 Filler               pic x(3) value spaces.
+           05 Filler               pic x(19) value
+              'INSURANCE TOTALS  :'.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-Old-Insur        pic zzzzz99.99.
+           05 Filler               pic x(1) value spaces.
+           05 Rsm-New-Insur        pic zzzzz99.99.
        01 blank-line.
            05 filler               pic x(80) value spaces.
        01 header-line-1.
@@ -46,7 +496,7 @@
            05 Filler               pic x(3) value 'NEW'.
            05 Filler               pic x(5) value spaces.
            05 Filler               pic x(3) value 'OLD'.
-           05 Filler               pic x(5) value spaces
+           05 Filler               pic x(5) value spaces.
            05 Filler               pic x(3) value 'NEW'.
            05 Filler               pic x(4) value spaces.
        01 header-line-3.
@@ -82,8 +532,29 @@
  
        procedure division.
        100-MAIN.
-               OPEN INPUT employee-data
-                    OUTPUT output-file
+               OPEN OUTPUT output-file
+               perform 035-CONSOLIDATE-SITE-FILES
+               perform 041-BUILD-DUPLICATE-TABLE
+               perform 040-SORT-EMPLOYEE-DATA
+               perform 045-CHECK-RESTART
+               OPEN INPUT Sorted-Data
+               OPEN OUTPUT Exception-File
+               write exception-rec from exception-header
+               if Ws-Checkpoint-Status not = "00"
+                   OPEN OUTPUT Checkpoint-File
+                   close Checkpoint-File
+               end-if
+               OPEN EXTEND Checkpoint-File
+               OPEN OUTPUT Gl-Extract-File
+               OPEN I-O Ytd-Master
+               if Ws-Ytd-Status = "35"
+                  close Ytd-Master
+                  open output Ytd-Master
+                  close Ytd-Master
+                  open i-o Ytd-Master
+               end-if
+               perform 050-LOAD-RATE-TABLE
+               perform 055-LOAD-INSURANCE-TABLE
       *************************************************
       * THIS FIRST PORTION WILL WRITE THE HEADERS AND *
       * BLANK LINES                                   *
@@ -94,35 +565,749 @@
                write REPORT-REC from blank-line
                write REPORT-REC from header-line-3
                write REPORT-REC from blank-line
-               
+
       *************************************************
       * THIS PART CHECKS FOR END OF FILE              *
+      * EVERY RECORD IS REPLAYED FROM THE TOP ON A    *
+      * RESTARTED RUN - INCLUDING THOSE BEFORE THE    *
+      * CHECKPOINT - SO DUESOUT.TXT/GLEXTRACT.TXT AND *
+      * THE RUN TOTALS ALWAYS COME OUT COMPLETE. ONLY *
+      * 300-UPDATE-YTD-MASTER AND CHECKPOINT WRITES   *
+      * ARE SKIPPED FOR RECORDS AT OR BEFORE           *
+      * WS-RESTART-COUNT, SINCE THOSE WERE ALREADY     *
+      * POSTED TO YTD-MASTER AND CHECKPOINTED BEFORE   *
+      * THE PRIOR RUN ABENDED. THE CHECKPOINT ITSELF   *
+      * IS WRITTEN ONLY AFTER THE RECORD IS FULLY      *
+      * COMMITTED (EXCEPTION WRITTEN, OR DETAIL/DEPT   *
+      * TOTALS/YTD-MASTER ALL UPDATED) SO A CHECKPOINT *
+      * NEVER CLAIMS A RECORD IS DONE BEFORE IT IS.    *
       *************************************************
-           
+
                perform until eof = "y"
-               read employee-data
-                   at end 
+               read Sorted-Data
+                   at end
                        move 'y' to eof
       *************************************************
       * THIS IS THE ACTUAL WORKING PORTION OF THE     *
       * PROGRAM. IT WILL WRITE THE RECORDS AND        *
       * CALCULATE THE NEW SALARY AND DUES             *
-      *************************************************  
-             
+      *************************************************
+
                 not at end
-                   move employee-number-in to number-out
-                   move employee-name-in to name-out
-                   move annual-salary to old-salary
-                   compute new-salary = annual-salary * 1.07
-                   move union-dues to old-dues
-                   compute new-dues = union-dues * 1.04
-                   move insurance to old-insur
-                   compute new-insur = old-insur * 1.03
-                   write REPORT-REC FROM DETAIL-LINE
+                   add 1 to Ws-Record-Count
+                   divide Ws-Record-Count by Ws-Checkpoint-Interval
+                       giving Ws-Skip-Count
+                       remainder Ws-Checkpoint-Remainder
+                   perform 130-STANDARDIZE-NAME
+                   perform 110-VALIDATE-EMPLOYEE-RECORD
+                   if Record-Is-Valid
+                       perform 115-CHECK-DUPLICATE
+                   end-if
+                   if Record-Is-Invalid
+                       perform 120-WRITE-EXCEPTION
+                   else
+                       if Ws-First-Record = "Y"
+                           move 'N' to Ws-First-Record
+                           move Department-Code
+                               to Ws-Prev-Department-Code
+                           move Department-Code to Dept-Header-Code
+                           write REPORT-REC from dept-header-line
+                       else
+                           if Department-Code not =
+                              Ws-Prev-Department-Code
+                               perform 210-DEPT-BREAK
+                               move Department-Code
+                                   to Ws-Prev-Department-Code
+                               move Department-Code to Dept-Header-Code
+                               write REPORT-REC from dept-header-line
+                           end-if
+                       end-if
+                       move employee-number-in to number-out
+                       move Ws-Standard-Name to name-out
+                       move annual-salary to old-salary
+                       perform 325-APPLY-SALARY-OVERRIDE
+                       move union-dues to old-dues
+                       compute new-dues = union-dues * Ws-Dues-Factor
+                       move insurance to old-insur
+                       perform 320-COMPUTE-NEW-INSUR
+                       write REPORT-REC FROM DETAIL-LINE
+                       perform 220-ACCUMULATE-DEPT-TOTALS
+                       if Ws-Record-Count > Ws-Restart-Count
+                           perform 300-UPDATE-YTD-MASTER
+                       end-if
+                       move Employee-Number-in
+                           to Ws-Prev-Dup-Employee-No
+                       move Department-Code to Ws-Prev-Dup-Department
+                   end-if
+                   if Ws-Checkpoint-Remainder = 0
+                      and Ws-Record-Count > Ws-Restart-Count
+                       perform 240-WRITE-CHECKPOINT
+                   end-if
                    end-read
                    end-perform.
-               close employee-data, output-file.
-        stop-run.
+               if Ws-First-Record = "N"
+                   perform 210-DEPT-BREAK
+                   perform 230-WRITE-GRAND-TOTAL
+                   perform 235-WRITE-GL-EXTRACT
+               end-if
+               perform 238-WRITE-OVERRIDE-REPORT
+               perform 260-WRITE-RUN-SUMMARY
+               close Checkpoint-File
+               perform 250-CLEAR-CHECKPOINT
+               close Sorted-Data, output-file, Ytd-Master,
+                     Exception-File, Gl-Extract-File.
+               stop run.
+
+      *************************************************
+      * IF A CHECKPOINT FILE FROM A PRIOR, ABENDED RUN *
+      * EXISTS, READS IT TO FIND THE LAST RECORD COUNT *
+      * REACHED SO THIS RUN CAN SKIP PAST ALREADY-      *
+      * PROCESSED RECORDS INSTEAD OF STARTING OVER.    *
+      *************************************************
+       045-CHECK-RESTART.
+               move 0 to Ws-Restart-Count
+               open input Checkpoint-File
+               if Ws-Checkpoint-Status = "00"
+                   perform until Ws-Checkpoint-Status not = "00"
+                       read Checkpoint-File
+                           at end
+                               move '10' to Ws-Checkpoint-Status
+                           not at end
+                               move Chk-Record-Count to Ws-Restart-Count
+                       end-read
+                   end-perform
+                   close Checkpoint-File
+               end-if.
+
+      *************************************************
+      * READS SITELIST.TXT AND COPIES EVERY SITE'S     *
+      * RAW EXTRACT INTO CONSOLIDATED.TMP, ONE FILE    *
+      * AFTER ANOTHER, PRINTING A SITE SUBTOTAL AND A  *
+      * COMBINED GRAND TOTAL TO DUESOUT.TXT. IF THERE  *
+      * IS NO SITELIST.TXT, CONSOLIDATED.TMP IS LEFT   *
+      * EMPTY AND A WARNING LINE IS WRITTEN TO         *
+      * DUESOUT.TXT SO THE OPERATOR SEES WHY THE RUN   *
+      * PRODUCED ZERO EMPLOYEES INSTEAD OF AN UNEXPLAINED *
+      * EMPTY REPORT. A SITE-LESS SHOP CAN STILL DROP  *
+      * A SINGLE ENTRY IN SITELIST.TXT NAMING INPUT.TXT *
+      * TO RUN AS BEFORE.                               *
+      *************************************************
+       035-CONSOLIDATE-SITE-FILES.
+               open output Consolidated-File
+               open input Site-List-File
+               if Ws-Sitelist-Status = "00"
+                   write REPORT-REC from site-summary-header
+                   write REPORT-REC from blank-line
+                   perform until Ws-Sitelist-Eof = 'y'
+                       read Site-List-File
+                           at end
+                               move 'y' to Ws-Sitelist-Eof
+                           not at end
+                               move site-list-rec to Ws-Site-File-Name
+                               perform 036-CONSOLIDATE-ONE-SITE
+                       end-read
+                   end-perform
+                   perform 037-WRITE-SITE-GRAND-TOTAL
+                   write REPORT-REC from blank-line
+                   close Site-List-File
+               else
+                   move Ws-Sitelist-Status to Wrn-Sitelist-Status
+                   write REPORT-REC from site-list-warning-line
+                   write REPORT-REC from blank-line
+               end-if
+               close Consolidated-File.
+
+      *************************************************
+      * COPIES ONE SITE'S EXTRACT INTO CONSOLIDATED.TMP *
+      * AND ACCUMULATES/PRINTS ITS SUBTOTAL.            *
+      *************************************************
+       036-CONSOLIDATE-ONE-SITE.
+               move spaces to Ws-Site-Totals
+               move 0 to Ws-Site-Record-Count Ws-Site-Old-Salary
+                         Ws-Site-Old-Dues Ws-Site-Old-Insur
+               move 'n' to Ws-Site-Eof
+               open input Site-Extract-File
+               if Ws-Site-Status = "00"
+                   perform until Ws-Site-Eof = 'y'
+                       read Site-Extract-File
+                           at end
+                               move 'y' to Ws-Site-Eof
+                           not at end
+                               move Site-Extract-Record
+                                   to Consolidated-Record
+                               write Consolidated-Record
+                               add 1 to Ws-Site-Record-Count
+                               add Sit-Annual-Salary
+                                   to Ws-Site-Old-Salary
+                               add Sit-Union-Dues to Ws-Site-Old-Dues
+                               add Sit-Insurance to Ws-Site-Old-Insur
+                       end-read
+                   end-perform
+                   close Site-Extract-File
+                   move Ws-Site-File-Name to Sst-Site-Name
+                   move Ws-Site-Record-Count to Sst-Record-Count
+                   move Ws-Site-Old-Salary to Sst-Old-Salary
+                   move Ws-Site-Old-Dues to Sst-Old-Dues
+                   move Ws-Site-Old-Insur to Sst-Old-Insur
+                   write REPORT-REC from site-subtotal-line
+                   add Ws-Site-Record-Count to Ws-Site-Grand-Count
+                   add Ws-Site-Old-Salary to Ws-Site-Grand-Salary
+                   add Ws-Site-Old-Dues to Ws-Site-Grand-Dues
+                   add Ws-Site-Old-Insur to Ws-Site-Grand-Insur
+               end-if.
+
+      *************************************************
+      * PRINTS THE COMBINED TOTAL ACROSS ALL SITES     *
+      * CONSOLIDATED THIS RUN.                          *
+      *************************************************
+       037-WRITE-SITE-GRAND-TOTAL.
+               move Ws-Site-Grand-Count to Sgt-Record-Count
+               move Ws-Site-Grand-Salary to Sgt-Old-Salary
+               move Ws-Site-Grand-Dues to Sgt-Old-Dues
+               move Ws-Site-Grand-Insur to Sgt-Old-Insur
+               write REPORT-REC from site-grand-total-line.
+
+      *************************************************
+      * SORTS THE RAW INPUT FILE BY DEPARTMENT-CODE SO *
+      * THE MAIN LOOP CAN PRODUCE PER-DEPARTMENT       *
+      * CONTROL-BREAK SUBTOTALS.                       *
+      *************************************************
+       040-SORT-EMPLOYEE-DATA.
+               sort Sort-Work-File
+                   on ascending key Srt-Department-Code
+                                    Srt-Employee-Number-in
+                   using Consolidated-File
+                   giving Sorted-Data.
+
+      *************************************************
+      * PRE-SCANS ALL SITES' COMBINED RECORDS SORTED   *
+      * BY EMPLOYEE NUMBER ALONE (NOT DEPARTMENT-FIRST *
+      * LIKE 040-SORT-EMPLOYEE-DATA) SO A DUPLICATE    *
+      * EMPLOYEE NUMBER THAT LANDS IN A DIFFERENT      *
+      * DEPARTMENT - AND SO WOULD NOT BE ADJACENT IN   *
+      * THE MAIN LOOP - STILL BUILDS UP AN ENTRY IN    *
+      * Ws-Dup-Employee-Table FOR 115-CHECK-DUPLICATE. *
+      *************************************************
+       041-BUILD-DUPLICATE-TABLE.
+               sort Dup-Sort-Work
+                   on ascending key Dsw-Employee-Number-in
+                   using Consolidated-File
+                   giving Dup-Check-File
+               move spaces to Ws-Dup-Scan-Prev-No
+               move 0 to Ws-Dup-Count
+               move "n" to Ws-Dup-Scan-Eof
+               open input Dup-Check-File
+               read Dup-Check-File
+                   at end
+                       move 'y' to Ws-Dup-Scan-Eof
+               end-read
+               perform until Ws-Dup-Scan-Eof = "y"
+                   if Dck-Employee-Number-in = Ws-Dup-Scan-Prev-No
+                       if Ws-Dup-Count = 0 or
+                          Ws-Dup-Employee-No (Ws-Dup-Count) not =
+                              Dck-Employee-Number-in
+                           if Ws-Dup-Count < 2000
+                               add 1 to Ws-Dup-Count
+                               move Dck-Employee-Number-in
+                                   to Ws-Dup-Employee-No (Ws-Dup-Count)
+                           end-if
+                       end-if
+                   end-if
+                   move Dck-Employee-Number-in to Ws-Dup-Scan-Prev-No
+                   read Dup-Check-File
+                       at end
+                           move 'y' to Ws-Dup-Scan-Eof
+                   end-read
+               end-perform
+               close Dup-Check-File.
+
+      *************************************************
+      * WRITES THE SUBTOTAL LINE FOR THE DEPARTMENT    *
+      * JUST FINISHED AND ROLLS ITS TOTALS INTO THE    *
+      * GRAND TOTAL, THEN RESETS THE DEPT ACCUMULATORS *
+      *************************************************
+       210-DEPT-BREAK.
+               move Ws-Dept-Old-Dues  to Dst-Old-Dues
+               move Ws-Dept-New-Dues  to Dst-New-Dues
+               move Ws-Dept-Old-Insur to Dst-Old-Insur
+               move Ws-Dept-New-Insur to Dst-New-Insur
+               write REPORT-REC from dept-subtotal-line
+               write REPORT-REC from blank-line
+               add Ws-Dept-Old-Dues  to Ws-Grand-Old-Dues
+               add Ws-Dept-New-Dues  to Ws-Grand-New-Dues
+               add Ws-Dept-Old-Insur to Ws-Grand-Old-Insur
+               add Ws-Dept-New-Insur to Ws-Grand-New-Insur
+               move 0 to Ws-Dept-Old-Dues  Ws-Dept-New-Dues
+                         Ws-Dept-Old-Insur Ws-Dept-New-Insur.
+
+      *************************************************
+      * ADDS THE CURRENT EMPLOYEE'S OLD/NEW DUES AND   *
+      * INSURANCE INTO THE RUNNING DEPARTMENT TOTALS.  *
+      *************************************************
+       220-ACCUMULATE-DEPT-TOTALS.
+               add Old-Dues  to Ws-Dept-Old-Dues
+               add New-Dues  to Ws-Dept-New-Dues
+               add Old-Insur to Ws-Dept-Old-Insur
+               add New-Insur to Ws-Dept-New-Insur
+               add Old-Salary to Ws-Grand-Old-Salary
+               add New-Salary to Ws-Grand-New-Salary.
+
+      *************************************************
+      * WRITES THE GRAND TOTAL LINE AFTER ALL          *
+      * DEPARTMENTS HAVE BEEN PROCESSED.               *
+      *************************************************
+       230-WRITE-GRAND-TOTAL.
+               move Ws-Grand-Old-Dues  to Gtl-Old-Dues
+               move Ws-Grand-New-Dues  to Gtl-New-Dues
+               move Ws-Grand-Old-Insur to Gtl-Old-Insur
+               move Ws-Grand-New-Insur to Gtl-New-Insur
+               write REPORT-REC from grand-total-line.
+
+      *************************************************
+      * WRITES ONE GL EXTRACT RECORD FOR THE PERIOD SO *
+      * ACCOUNTING CAN POST TOTAL DUES AND INSURANCE   *
+      * WITHHELD STRAIGHT INTO THE GENERAL LEDGER.     *
+      *************************************************
+       235-WRITE-GL-EXTRACT.
+               move Ws-Gl-Account-Number to Gl-Account-Number
+               move Ws-Grand-New-Dues  to Gl-Total-Dues
+               move Ws-Grand-New-Insur to Gl-Total-Insur
+               write gl-extract-rec.
+
+      *************************************************
+      * IF ANY RECORD THIS RUN GOT A NEW SALARY THAT   *
+      * DIFFERS FROM THE STANDARD ANNUAL-SALARY *      *
+      * WS-SALARY-FACTOR CALCULATION (A PAY CUT,       *
+      * DEMOTION, OR OTHER OVERRIDE), LIST EACH ONE ON *
+      * A SALARY OVERRIDE REPORT SECTION SO A REVIEWER *
+      * CAN SEE WHAT THE STANDARD RAISE WOULD HAVE     *
+      * BEEN.                                          *
+      *************************************************
+       238-WRITE-OVERRIDE-REPORT.
+               if Ws-Override-Count > 0
+                   write REPORT-REC from blank-line
+                   write REPORT-REC from override-header
+                   write REPORT-REC from blank-line
+                   write REPORT-REC from override-column-header
+                   perform varying Ws-Override-Idx from 1 by 1
+                       until Ws-Override-Idx > Ws-Override-Count
+                       move Ws-Override-Employee-No (Ws-Override-Idx)
+                           to Ovr-Number-Out
+                       move Ws-Override-Old-Salary (Ws-Override-Idx)
+                           to Ovr-Old-Salary
+                       move Ws-Override-Standard (Ws-Override-Idx)
+                           to Ovr-Standard-Salary
+                       move Ws-Override-New-Salary (Ws-Override-Idx)
+                           to Ovr-New-Salary
+                       write REPORT-REC from override-detail-line
+                   end-perform
+               end-if.
+
+      *************************************************
+      * APPENDS A CHECKPOINT RECORD EVERY               *
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A RESTARTED   *
+      * RUN KNOWS HOW FAR THIS ONE GOT.                *
+      *************************************************
+       240-WRITE-CHECKPOINT.
+               move employee-number-in to Chk-Employee-Number
+               move Ws-Record-Count to Chk-Record-Count
+               write checkpoint-rec.
+
+      *************************************************
+      * CLEARS THE CHECKPOINT FILE WHEN A RUN FINISHES *
+      * NORMALLY SO THE NEXT PERIOD'S RUN STARTS FROM  *
+      * RECORD ONE INSTEAD OF SKIPPING EVERYTHING.     *
+      *************************************************
+       250-CLEAR-CHECKPOINT.
+               open output Checkpoint-File
+               close Checkpoint-File.
+
+      *************************************************
+      * WRITES AN OPERATOR-FACING TRAILER PAGE AT THE  *
+      * END OF DUESOUT.TXT SHOWING HOW MANY RECORDS    *
+      * WERE PROCESSED AND REJECTED THIS RUN, AND THE  *
+      * COLUMN TOTALS FOR OLD/NEW SALARY, DUES AND     *
+      * INSURANCE, SO THE OPERATOR CAN SANITY-CHECK    *
+      * THE RUN WITHOUT ADDING UP THE REPORT BY HAND.  *
+      *************************************************
+       260-WRITE-RUN-SUMMARY.
+               move Ws-Record-Count to Rsm-Records-Processed
+               move Ws-Exception-Count to Rsm-Records-Rejected
+               move Ws-Grand-Old-Salary to Rsm-Old-Salary
+               move Ws-Grand-New-Salary to Rsm-New-Salary
+               move Ws-Grand-Old-Dues   to Rsm-Old-Dues
+               move Ws-Grand-New-Dues   to Rsm-New-Dues
+               move Ws-Grand-Old-Insur  to Rsm-Old-Insur
+               move Ws-Grand-New-Insur  to Rsm-New-Insur
+               write REPORT-REC from blank-line
+               write REPORT-REC from run-summary-header
+               write REPORT-REC from blank-line
+               write REPORT-REC from run-summary-counts-line
+               write REPORT-REC from blank-line
+               write REPORT-REC from run-summary-column-header
+               write REPORT-REC from run-summary-salary-line
+               write REPORT-REC from run-summary-dues-line
+               write REPORT-REC from run-summary-insur-line.
+
+      *************************************************
+      * REASONABLENESS CHECKS ON THE INCOMING RECORD. *
+      * BAD RECORDS ARE FLAGGED HERE INSTEAD OF        *
+      * FLOWING INTO THE PAYROLL COMPUTATION.          *
+      *************************************************
+       110-VALIDATE-EMPLOYEE-RECORD.
+               set Record-Is-Valid to true
+               move spaces to Ws-Exception-Reason
+               if annual-salary is not numeric
+                   set Record-Is-Invalid to true
+                   move 'NON-NUMERIC SALARY' to Ws-Exception-Reason
+               else
+                   if annual-salary = 0
+                       set Record-Is-Invalid to true
+                       move 'ZERO OR MISSING SALARY'
+                           to Ws-Exception-Reason
+                   end-if
+               end-if
+               if union-dues is not numeric
+                   set Record-Is-Invalid to true
+                   move 'NON-NUMERIC DUES' to Ws-Exception-Reason
+               else
+                   if Record-Is-Valid and annual-salary is numeric
+                      and union-dues > annual-salary
+                       set Record-Is-Invalid to true
+                       move 'DUES EXCEED SALARY' to Ws-Exception-Reason
+                   end-if
+               end-if
+               if insurance is not numeric
+                   set Record-Is-Invalid to true
+                   move 'NON-NUMERIC INSURANCE' to Ws-Exception-Reason
+               end-if
+               if Age is not numeric
+                   set Record-Is-Invalid to true
+                   move 'NON-NUMERIC AGE' to Ws-Exception-Reason
+               end-if
+               if Dependent-Count is not numeric
+                   set Record-Is-Invalid to true
+                   move 'NON-NUMERIC DEPENDENT COUNT'
+                       to Ws-Exception-Reason
+               end-if
+               if Override-Flag = 'Y'
+                  and Override-Salary is not numeric
+                   set Record-Is-Invalid to true
+                   move 'NON-NUMERIC OVERRIDE SALARY'
+                       to Ws-Exception-Reason
+               end-if.
+
+      *************************************************
+      * CATCHES A DUPLICATE EMPLOYEE NUMBER WITHIN THE *
+      * SAME DEPARTMENT (E.G. A RECORD ACCIDENTALLY    *
+      * APPENDED TWICE) BEFORE IT IS DOUBLE-COUNTED,   *
+      * THEN - IF STILL VALID - CHECKS THE NUMBER      *
+      * AGAINST Ws-Dup-Employee-Table SO A DUPLICATE   *
+      * SPLIT ACROSS TWO DIFFERENT DEPARTMENTS IS ALSO *
+      * CAUGHT (SEE 116-CHECK-CROSS-DEPT-DUPLICATE).   *
+      *************************************************
+       115-CHECK-DUPLICATE.
+               if Employee-Number-in = Ws-Prev-Dup-Employee-No
+                  and Department-Code = Ws-Prev-Dup-Department
+                   set Record-Is-Invalid to true
+                   move 'DUPLICATE EMPLOYEE NUMBER'
+                       to Ws-Exception-Reason
+               end-if
+               if Record-Is-Valid and Ws-Dup-Count > 0
+                   move 'N' to Ws-Cross-Dup-Found
+                   perform varying Ws-Dup-Idx from 1 by 1
+                       until Ws-Dup-Idx > Ws-Dup-Count
+                       if Ws-Dup-Employee-No (Ws-Dup-Idx)
+                          = Employee-Number-in
+                           move 'Y' to Ws-Cross-Dup-Found
+                           set Ws-Dup-Idx to Ws-Dup-Count
+                       end-if
+                   end-perform
+                   if Ws-Cross-Dup-Found = 'Y'
+                       perform 116-CHECK-CROSS-DEPT-DUPLICATE
+                   end-if
+               end-if.
+
+      *************************************************
+      * THIS EMPLOYEE NUMBER APPEARS MORE THAN ONCE     *
+      * SOMEWHERE IN THE WHOLE RUN (PER Ws-Dup-Employee- *
+      * TABLE). THE FIRST OCCURRENCE ACCEPTED IS LET    *
+      * THROUGH AND RECORDED IN Ws-Seen-Employee-Table; *
+      * ANY LATER OCCURRENCE OF THE SAME NUMBER IS      *
+      * REJECTED TO THE EXCEPTION REPORT.               *
+      *************************************************
+       116-CHECK-CROSS-DEPT-DUPLICATE.
+               move 'N' to Ws-Seen-Found
+               perform varying Ws-Seen-Idx from 1 by 1
+                   until Ws-Seen-Idx > Ws-Seen-Count
+                   if Ws-Seen-Employee-No (Ws-Seen-Idx)
+                      = Employee-Number-in
+                       move 'Y' to Ws-Seen-Found
+                       set Ws-Seen-Idx to Ws-Seen-Count
+                   end-if
+               end-perform
+               if Ws-Seen-Found = 'Y'
+                   set Record-Is-Invalid to true
+                   move 'DUPLICATE EMP NUMBER-DIFFERENT DEPT'
+                       to Ws-Exception-Reason
+               else
+                   if Ws-Seen-Count < 2000
+                       add 1 to Ws-Seen-Count
+                       move Employee-Number-in
+                           to Ws-Seen-Employee-No (Ws-Seen-Count)
+                   end-if
+               end-if.
+
+      *************************************************
+      * PARSES EMPLOYEE-NAME-IN INTO LAST/FIRST NAME   *
+      * SUBFIELDS REGARDLESS OF WHETHER THE FEEDER      *
+      * SYSTEM SENT "LAST, FIRST" OR "FIRST LAST", AND  *
+      * REBUILDS A CONSISTENT "LAST, FIRST" WS-STANDARD-*
+      * NAME - TRAILING BLANK PADDING IS DROPPED IN THE *
+      * PROCESS SINCE STRING STOPS COPYING EACH PART AT *
+      * ITS FIRST SPACE. A SINGLE-TOKEN NAME (NO COMMA,  *
+      * NO SPACE) LEAVES WS-LAST-NAME BLANK AND IS USED  *
+      * AS-IS RATHER THAN PRODUCING A LEADING ", ".      *
+      *************************************************
+       130-STANDARDIZE-NAME.
+               move spaces to Ws-Name-Part1 Ws-Name-Part2
+                              Ws-Last-Name Ws-First-Name
+                              Ws-Standard-Name
+               move 0 to Ws-Name-Tally
+               unstring employee-name-in delimited by ','
+                   into Ws-Name-Part1 Ws-Name-Part2
+                   tallying in Ws-Name-Tally
+               end-unstring
+               if Ws-Name-Tally > 1
+                   move Ws-Name-Part1 to Ws-Last-Name
+                   if Ws-Name-Part2 (1:1) = space
+                       move Ws-Name-Part2 (2:19) to Ws-First-Name
+                   else
+                       move Ws-Name-Part2 to Ws-First-Name
+                   end-if
+               else
+                   move 0 to Ws-Name-Tally
+                   unstring employee-name-in delimited by space
+                       into Ws-First-Name Ws-Last-Name
+                       tallying in Ws-Name-Tally
+                   end-unstring
+               end-if
+               if Ws-Last-Name = spaces
+                   move Ws-First-Name to Ws-Standard-Name
+               else
+                   string Ws-Last-Name delimited by space
+                          ', ' delimited by size
+                          Ws-First-Name delimited by space
+                       into Ws-Standard-Name
+                   end-string
+               end-if.
+
+      *************************************************
+      * WRITES ONE LINE TO EXCEPTION-REPORT.TXT FOR A  *
+      * RECORD THAT FAILED VALIDATION.                *
+      *************************************************
+       120-WRITE-EXCEPTION.
+               add 1 to Ws-Exception-Count
+               move employee-number-in to Exc-Number-Out
+               move Ws-Standard-Name to Exc-Name-Out
+               move Ws-Exception-Reason to Exc-Reason
+               write exception-rec from exception-detail.
+
+      *************************************************
+      * THIS PARAGRAPH READS THE EXTERNAL RATE-PARM   *
+      * FILE ONCE AT STARTUP SO THE SALARY/DUES/       *
+      * INSURANCE FACTORS CAN BE CHANGED FOR NEXT PAY  *
+      * PERIOD WITHOUT A RECOMPILE. IF THE RATE FILE   *
+      * IS MISSING OR EMPTY THE COMPILED-IN DEFAULT    *
+      * FACTORS IN WS-RATE-TABLE ARE USED AS-IS.       *
+      *************************************************
+       050-LOAD-RATE-TABLE.
+               open input Rate-File
+               if Ws-Rate-Status = "00"
+                   read Rate-File
+                       at end
+                           move 'y' to rate-eof
+                       not at end
+                           move Rate-Salary-Factor to Ws-Salary-Factor
+                           move Rate-Dues-Factor   to Ws-Dues-Factor
+                           move Rate-Insur-Factor  to Ws-Insur-Factor
+                   end-read
+                   close Rate-File
+               end-if.
+
+      *************************************************
+      * LOADS THE CARRIER'S AGE/DEPENDENT PRICING      *
+      * BRACKETS FROM INSURTAB.TXT SO NEW-INSUR CAN BE *
+      * COMPUTED BY BRACKET INSTEAD OF A FLAT 3% BUMP. *
+      * IF THE FILE IS MISSING THE DEFAULT BRACKETS    *
+      * BELOW (BASED ON LAST YEAR'S CARRIER SCHEDULE)  *
+      * ARE LOADED INSTEAD.                            *
+      *************************************************
+       055-LOAD-INSURANCE-TABLE.
+               open input Insur-Table-File
+               if Ws-Insur-Tab-Status = "00"
+                   perform until Ws-Insur-Tab-Status not = "00"
+                       read Insur-Table-File
+                           at end
+                               move '10' to Ws-Insur-Tab-Status
+                           not at end
+                             if Ws-Insur-Table-Count < 20
+                               add 1 to Ws-Insur-Table-Count
+                               set Ws-Insur-Idx to Ws-Insur-Table-Count
+                               move Insur-Age-Low
+                                 to Ws-Insur-Age-Low (Ws-Insur-Idx)
+                               move Insur-Age-High
+                                 to Ws-Insur-Age-High (Ws-Insur-Idx)
+                               move Insur-Dep-Low
+                                 to Ws-Insur-Dep-Low (Ws-Insur-Idx)
+                               move Insur-Dep-High
+                                 to Ws-Insur-Dep-High (Ws-Insur-Idx)
+                               move Insur-Bracket-Factor
+                               to Ws-Insur-Bracket-Factor (Ws-Insur-Idx)
+                             end-if
+                       end-read
+                   end-perform
+                   close Insur-Table-File
+               end-if
+               if Ws-Insur-Table-Count = 0
+                   perform 057-SET-DEFAULT-INSUR-BRACKETS
+               end-if.
+
+      *************************************************
+      * DEFAULT CARRIER PRICING BRACKETS - USED ONLY   *
+      * WHEN INSURTAB.TXT IS MISSING OR EMPTY.         *
+      *************************************************
+       057-SET-DEFAULT-INSUR-BRACKETS.
+               move 6 to Ws-Insur-Table-Count
+               move 00 to Ws-Insur-Age-Low (1)
+               move 30 to Ws-Insur-Age-High (1)
+               move 0 to Ws-Insur-Dep-Low (1)
+               move 1 to Ws-Insur-Dep-High (1)
+               move 1.0200 to Ws-Insur-Bracket-Factor (1)
+               move 00 to Ws-Insur-Age-Low (2)
+               move 30 to Ws-Insur-Age-High (2)
+               move 2 to Ws-Insur-Dep-Low (2)
+               move 9 to Ws-Insur-Dep-High (2)
+               move 1.0500 to Ws-Insur-Bracket-Factor (2)
+               move 31 to Ws-Insur-Age-Low (3)
+               move 50 to Ws-Insur-Age-High (3)
+               move 0 to Ws-Insur-Dep-Low (3)
+               move 1 to Ws-Insur-Dep-High (3)
+               move 1.0400 to Ws-Insur-Bracket-Factor (3)
+               move 31 to Ws-Insur-Age-Low (4)
+               move 50 to Ws-Insur-Age-High (4)
+               move 2 to Ws-Insur-Dep-Low (4)
+               move 9 to Ws-Insur-Dep-High (4)
+               move 1.0700 to Ws-Insur-Bracket-Factor (4)
+               move 51 to Ws-Insur-Age-Low (5)
+               move 99 to Ws-Insur-Age-High (5)
+               move 0 to Ws-Insur-Dep-Low (5)
+               move 1 to Ws-Insur-Dep-High (5)
+               move 1.0600 to Ws-Insur-Bracket-Factor (5)
+               move 51 to Ws-Insur-Age-Low (6)
+               move 99 to Ws-Insur-Age-High (6)
+               move 2 to Ws-Insur-Dep-Low (6)
+               move 9 to Ws-Insur-Dep-High (6)
+               move 1.0900 to Ws-Insur-Bracket-Factor (6).
+
+      *************************************************
+      * LOOKS UP THIS EMPLOYEE'S BRACKET BY AGE AND    *
+      * DEPENDENT COUNT AND COMPUTES NEW-INSUR FROM    *
+      * ITS FACTOR. IF NO BRACKET MATCHES, THE FLAT    *
+      * WS-INSUR-FACTOR IS USED SO THE RECORD STILL    *
+      * PRICES INSTEAD OF BEING REJECTED.               *
+      *************************************************
+       320-COMPUTE-NEW-INSUR.
+               set Ws-Insur-Idx to 1
+               move 'N' to Ws-Insur-Bracket-Found
+               perform varying Ws-Insur-Idx from 1 by 1
+                       until Ws-Insur-Idx > Ws-Insur-Table-Count
+                          or Ws-Insur-Bracket-Found = 'Y'
+                   if Age >= Ws-Insur-Age-Low (Ws-Insur-Idx)
+                      and Age <= Ws-Insur-Age-High (Ws-Insur-Idx)
+                      and Dependent-Count
+                          >= Ws-Insur-Dep-Low (Ws-Insur-Idx)
+                      and Dependent-Count
+                          <= Ws-Insur-Dep-High (Ws-Insur-Idx)
+                       compute new-insur = old-insur
+                           * Ws-Insur-Bracket-Factor (Ws-Insur-Idx)
+                       move 'Y' to Ws-Insur-Bracket-Found
+                   end-if
+               end-perform
+               if Ws-Insur-Bracket-Found = 'N'
+                   compute new-insur = old-insur * Ws-Insur-Factor
+               end-if.
+
+      *************************************************
+      * COMPUTES THE STANDARD NEW SALARY AND APPLIES   *
+      * AN OVERRIDE IF OVERRIDE-FLAG IS 'Y' - USED FOR *
+      * DEMOTIONS, DISCIPLINARY PAY CUTS, OR LEAVE-OF- *
+      * ABSENCE ADJUSTMENTS WHERE THE STANDARD RAISE   *
+      * DOES NOT APPLY. ANY RECORD WHOSE ACTUAL        *
+      * NEW-SALARY ENDS UP DIFFERENT FROM THE STANDARD *
+      * CALCULATION IS RECORDED FOR THE OVERRIDE       *
+      * REPORT, WHETHER OR NOT OVERRIDE-FLAG WAS SET - *
+      * THAT WAY A BAD OVERRIDE-SALARY VALUE THAT       *
+      * HAPPENS TO MATCH THE FLAG BEING OFF STILL      *
+      * SURFACES IF IT EVER DISAGREES WITH STANDARD.   *
+      *************************************************
+       325-APPLY-SALARY-OVERRIDE.
+               compute Ws-Standard-New-Salary =
+                   annual-salary * Ws-Salary-Factor
+               if Override-Flag = 'Y'
+                   move Override-Salary to new-salary
+               else
+                   move Ws-Standard-New-Salary to new-salary
+               end-if
+               if new-salary not = Ws-Standard-New-Salary
+                   perform 326-RECORD-SALARY-OVERRIDE
+               end-if.
+
+      *************************************************
+      * APPENDS ONE ENTRY TO THE IN-MEMORY OVERRIDE    *
+      * TABLE FOR 238-WRITE-OVERRIDE-REPORT. THE TABLE *
+      * IS BOUNDED AT 200 ENTRIES; ANY OVERRIDES BEYOND *
+      * THAT ARE STILL PROCESSED FOR PAYROLL BUT DROP   *
+      * OFF THE REPORT - A SINGLE PAY PERIOD IS NOT     *
+      * EXPECTED TO HAVE THAT MANY OVERRIDES.           *
+      *************************************************
+       326-RECORD-SALARY-OVERRIDE.
+               if Ws-Override-Count < 200
+                   add 1 to Ws-Override-Count
+                   set Ws-Override-Idx to Ws-Override-Count
+                   move Employee-Number-in
+                       to Ws-Override-Employee-No (Ws-Override-Idx)
+                   move annual-salary
+                       to Ws-Override-Old-Salary (Ws-Override-Idx)
+                   move Ws-Standard-New-Salary
+                       to Ws-Override-Standard (Ws-Override-Idx)
+                   move new-salary
+                       to Ws-Override-New-Salary (Ws-Override-Idx)
+               end-if.
+
+      *************************************************
+      * THIS PARAGRAPH ADDS THE CURRENT PERIOD'S DUES  *
+      * AND INSURANCE INTO THE YEAR-TO-DATE MASTER     *
+      * RECORD FOR THIS EMPLOYEE, CREATING IT IF THIS  *
+      * IS THE EMPLOYEE'S FIRST RECORD OF THE YEAR     *
+      *************************************************
+       300-UPDATE-YTD-MASTER.
+               move employee-number-in to Ytd-Emp-Number
+               read Ytd-Master
+                   invalid key
+                       move 0 to Ytd-Salary-Total
+                                 Ytd-Dues-Total
+                                 Ytd-Insur-Total
+                       add new-salary to Ytd-Salary-Total
+                       add new-dues   to Ytd-Dues-Total
+                       add new-insur  to Ytd-Insur-Total
+                       write Ytd-Record
+                   not invalid key
+                       add new-salary to Ytd-Salary-Total
+                       add new-dues   to Ytd-Dues-Total
+                       add new-insur  to Ytd-Insur-Total
+                       rewrite Ytd-Record
+               end-read.
              
                    
                
