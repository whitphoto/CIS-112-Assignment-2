@@ -0,0 +1,22 @@
+      *************************************************
+      * INDEXED EMPLOYEE MASTER RECORD LAYOUT.        *
+      * ONE RECORD PER EMPLOYEE, KEYED BY EMPLOYEE     *
+      * NUMBER. THIS IS THE WIDENED LAYOUT BUILT BY    *
+      * EMPBUILD.CBL FROM NEWINPUT.TXT (EMPMAINT.CBL's *
+      * OUTPUT) INTO EMPINDEX.DAT, AND MUST STAY IN    *
+      * SYNC ACROSS EVERY PROGRAM THAT OPENS THAT FILE *
+      * SINCE AN INDEXED FILE'S RECORD LENGTH IS FIXED *
+      * AT CREATION.                                  *
+      *************************************************
+           05 Employee-Number-in   pic x(5).
+           05 Employee-Name-in     pic x(20).
+           05 FILLER               pic x(4).
+           05 Annual-Salary        pic 9(6).
+           05 FILLER               pic x(4).
+           05 Union-Dues           pic 999v99.
+           05 insurance            pic 999v99.
+           05 Department-Code      pic x(4).
+           05 Age                  pic 9(2).
+           05 Dependent-Count      pic 9(1).
+           05 Override-Flag        pic x(1).
+           05 Override-Salary      pic 9(6).
