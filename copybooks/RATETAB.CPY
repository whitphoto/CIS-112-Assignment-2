@@ -0,0 +1,11 @@
+      *************************************************
+      * RATE-PARAMETER RECORD LAYOUT                  *
+      * ONE RECORD, KEYED BY EFFECTIVE DATE, HOLDING  *
+      * THE CURRENT SALARY/DUES/INSURANCE FACTORS.    *
+      * READ ONCE AT STARTUP SO THE FACTORS CAN BE    *
+      * CHANGED WITHOUT A RECOMPILE.                  *
+      *************************************************
+           05 Rate-Effective-Date  pic 9(8).
+           05 Rate-Salary-Factor   pic 9v9999.
+           05 Rate-Dues-Factor     pic 9v9999.
+           05 Rate-Insur-Factor    pic 9v9999.
