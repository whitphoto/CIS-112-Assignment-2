@@ -0,0 +1,10 @@
+      *************************************************
+      * ONE INSURANCE PRICING BRACKET - THE CARRIER   *
+      * PRICES COVERAGE BY THE EMPLOYEE'S AGE RANGE   *
+      * AND NUMBER OF DEPENDENTS.                     *
+      *************************************************
+           05 Insur-Age-Low         pic 9(2).
+           05 Insur-Age-High        pic 9(2).
+           05 Insur-Dep-Low         pic 9(1).
+           05 Insur-Dep-High        pic 9(1).
+           05 Insur-Bracket-Factor  pic 9v9999.
