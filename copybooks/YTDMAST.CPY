@@ -0,0 +1,10 @@
+      *************************************************
+      * YEAR-TO-DATE MASTER RECORD LAYOUT. ONE RECORD *
+      * PER EMPLOYEE, KEYED BY EMPLOYEE NUMBER,        *
+      * ACCUMULATED PERIOD BY PERIOD BY PROJECT2-2's   *
+      * 300-UPDATE-YTD-MASTER PARAGRAPH.               *
+      *************************************************
+           05 Ytd-Emp-Number       pic x(5).
+           05 Ytd-Salary-Total     pic 9(9)v99.
+           05 Ytd-Dues-Total       pic 9(7)v99.
+           05 Ytd-Insur-Total      pic 9(7)v99.
