@@ -9,29 +9,38 @@
        Environment Division.
        Input-output Section.
        file-control.
-           Select Employee-Data assign to "input.txt"
-                  organization is line sequential
+           Select Employee-Data assign to "EMPINDEX.DAT"
+                  organization is indexed
+                  access mode is sequential
+                  record key is Employee-Number-in
+                  file status is Ws-Employee-Status.
            select output-file assign to "outfile.txt"
                   organization is line sequential.
-    
+           select Rate-File assign to "RATES.TXT"
+                  organization is line sequential
+                  file status is Ws-Rate-Status.
+
        Data Division.
        File Section.
        FD  Employee-Data.
-       01  Employee Record.
-           05 Employee-Number-in   pic x(5).
-           05 Employee-Name-in     pic x(20).
-           05 FILLER               pic x(4).
-           05 Annual-Salary        pic 9(6).
-           05 FILLER               pic x(4).
-           05 Union-Dues           pic 999v99.
-           05 insurance            pic 999v99.
+       01  Employee-Record.
+           COPY EMPINDEX.
        FD output-file.
-       01 report-rec x(80).
+       01 report-rec               pic x(80).
+       FD  Rate-File.
+       01  Rate-File-Record.
+           COPY RATETAB.
        working-storage section.
        01 eof pic x value "n".
+       01 Ws-Employee-Status       pic xx.
+       01 Ws-Rate-Status           pic xx.
+       01 Ws-Rate-Table.
+           05 Ws-Salary-Factor     pic 9v9999 value 1.07.
+           05 Ws-Dues-Factor       pic 9v9999 value 1.04.
+           05 Ws-Insur-Factor      pic 9v9999 value 1.03.
        01 header-line-1.
            05 Filler               pic x(31) value spaces.
-           05 Payroll-Peport       pic x(15) value 'PAYROLL REPORT'.
+           05 Payroll-Report       pic x(15) value 'PAYROLL REPORT'.
            05 Filler               pic x(34) value spaces.
        01 header-line-2.
            05 Filler               pic x(1) value spaces.
@@ -41,15 +50,15 @@
            05 Filler               pic x(11) value spaces.
            05 Old-1                pic x(3) value 'OLD'.
            05 Filler               pic x(5) value spaces.
-           05 Filler               pic x(3) value 'NEW'
+           05 New-1                pic x(3) value 'NEW'.
            05 Filler               pic x(5) value spaces.
-           05 Filler               pic x(3) value 'OLD'.
-           05 Filler               pic x(5) value spaces
-           05 Filler               pic x(3) value 'NEW'
+           05 Old-2                pic x(3) value 'OLD'.
+           05 Filler               pic x(5) value spaces.
+           05 New-2                pic x(3) value 'NEW'.
            05 Filler               pic x(4) value spaces.
        01 header-line-3.
            05 Filler               pic x(4) value spaces.
-           05 Num                  pic x(3) value 'NO.'
+           05 Num                  pic x(3) value 'NO.'.
            05 Filler               pic x(25) value spaces.
            05 Sal-1                pic x(6) value 'SALARY'.
            05 Filler               pic x(2) value spaces.
@@ -62,7 +71,7 @@
        01 detail-line.
            05 filler               pic x(3) value spaces.
            05 Number-Out           pic 9(5).
-           05 filler               pic x(2) value spaces. 
+           05 filler               pic x(2) value spaces.
            05 Name-Out             pic x(20).
            05 filler               pic x(2) value spaces.
            05 Old-Salary           pic 9(6).
@@ -77,17 +86,58 @@
            05 Filler               pic x(1) value spaces.
            05 New-Insur            pic 9999v99.
            05 Filler               pic x(2) value spaces.
-       
-           
-           
-           
-       
-       
-       
-       working-storage section.
 
        procedure division.
+       100-main.
+               open    input employee-data
+                       output output-file
+               if Ws-Employee-Status not = "00"
+                   display 'EMPINDEX.DAT NOT AVAILABLE - STATUS '
+                       Ws-Employee-Status
+                   close output-file
+                   stop run
+               end-if
+               perform 050-LOAD-RATE-TABLE
+               write report-rec from header-line-1
+               write report-rec from header-line-2
+               write report-rec from header-line-3
+
+               perform until eof = "y"
+               read employee-data
+                   at end
+                       move 'y' to eof
+                   not at end
+                   move employee-number-in to number-out
+                   move employee-name-in to name-out
+                   move annual-salary to old-salary
+                   compute new-salary = annual-salary * Ws-Salary-Factor
+                   move union-dues to old-dues
+                   compute new-dues = union-dues * Ws-Dues-Factor
+                   move insurance to old-insur
+                   compute new-insur = old-insur * Ws-Insur-Factor
+                   write report-rec from detail-line
+                   end-read
+                   end-perform
+               close employee-data, output-file.
+               stop run.
+
+      *************************************************
+      * READ THE EXTERNAL RATE-PARM FILE ONCE AT       *
+      * STARTUP. IF IT IS MISSING, THE COMPILED-IN     *
+      * DEFAULT FACTORS ABOVE ARE USED AS-IS.          *
+      *************************************************
+       050-LOAD-RATE-TABLE.
+               open input Rate-File
+               if Ws-Rate-Status = "00"
+                   read Rate-File
+                       not at end
+                           move Rate-Salary-Factor to Ws-Salary-Factor
+                           move Rate-Dues-Factor   to Ws-Dues-Factor
+                           move Rate-Insur-Factor  to Ws-Insur-Factor
+                   end-read
+                   close Rate-File
+               end-if.
 
            goback.
-           
-       end program Program1.
+
+       end program uniondues.
